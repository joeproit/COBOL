@@ -4,83 +4,452 @@ PROGRAM-ID. DataManipulation.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+    SELECT CustomerMasterFile ASSIGN TO "CUSTOMER.MASTER"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CM-CustomerName
+           FILE STATUS IS WS-MasterStatus.
+
     SELECT ReceiptFile ASSIGN TO 'RECEIPT.DAT'
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-FileStatus.
 
+    SELECT MinBalanceConfigFile ASSIGN TO "MINBAL.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ConfigStatus.
+
+    SELECT ReceiptSequenceFile ASSIGN TO "RECEIPTNO.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ReceiptSeqStatus.
+
+    SELECT TransactionLogFile ASSIGN TO "TRANSACTION.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TranLogStatus.
+
+    COPY "ErrorLogFileControl.cpy".
+
 DATA DIVISION.
 FILE SECTION.
+FD CustomerMasterFile.
+01 CustomerMasterRecord.
+   05 CM-CustomerName       PIC X(20).
+   05 CM-AccountBalance     PIC 9(7)V99.
+   05 CM-LastStatementDate  PIC 9(8).
+
 FD ReceiptFile.
 01 ReceiptRecord PIC X(80).
 
+FD MinBalanceConfigFile.
+01 MinBalanceConfigLine PIC X(15).
+
+FD ReceiptSequenceFile.
+01 ReceiptSequenceLine PIC 9(8).
+
+FD TransactionLogFile.
+01 TransactionLogRecord.
+   05 TL-CustomerName     PIC X(20).
+   05 TL-TranDate         PIC 9(8).
+   05 TL-TransactionType  PIC X.
+   05 TL-Amount           PIC 9(7)V99.
+   05 TL-BalanceAfter     PIC 9(7)V99.
+
+COPY "ErrorLogFD.cpy".
+
 WORKING-STORAGE SECTION.
 01 CustomerAccount.
    05 CustomerName PIC X(20) VALUE SPACES.
    05 AccountBalance PIC 9(7)V99 VALUE ZEROS.
-01 DepositAmount PIC 9(7)V99 VALUE ZEROS.
+01 TransactionType PIC X VALUE "D".
+01 TransactionAmount PIC 9(7)V99 VALUE ZEROS.
 01 UpdatedBalance PIC 9(7)V99 VALUE ZEROS.
-01 UpdatedBalanceString PIC X(10) VALUE SPACES.
-01 ReceiptString PIC X(80) VALUE SPACES.
+01 PriorBalance PIC 9(7)V99 VALUE ZEROS.
 01 WS-FileStatus PIC 9(2) VALUE ZEROS.
+01 WS-MasterStatus PIC 9(2) VALUE ZEROS.
+01 WS-CustomerFound PIC X VALUE "N".
+
+01 TargetCustomerAccount.
+   05 TargetCustomerName PIC X(20) VALUE SPACES.
+   05 TargetAccountBalance PIC 9(7)V99 VALUE ZEROS.
+01 TargetUpdatedBalance PIC 9(7)V99 VALUE ZEROS.
+01 WS-TargetFound PIC X VALUE "N".
+01 WS-TransactionLabel PIC X(11) VALUE SPACES.
+
+01 WS-ConfigStatus PIC 9(2) VALUE ZEROS.
+01 WS-MinimumBalance PIC 9(7)V99 VALUE ZEROS.
+01 WS-Available PIC S9(8)V99 VALUE ZEROS.
+
+01 WS-ReceiptSeqStatus PIC 9(2) VALUE ZEROS.
+01 WS-ReceiptNumber PIC 9(8) VALUE ZEROS.
+01 WS-ReceiptNumber-Edit PIC Z(7)9.
+01 WS-ReceiptDate PIC 9(8) VALUE ZEROS.
+01 WS-ReceiptDate-Edit PIC 9(4)/99/99.
+01 WS-PriorBalance-Edit PIC Z(6)9.99.
+01 WS-UpdatedBalance-Edit PIC Z(6)9.99.
+01 WS-TransactionAmount-Edit PIC Z(6)9.99.
+
+01 WS-TranLogStatus PIC 9(2) VALUE ZEROS.
+
+COPY "FileStatusMsg.cpy".
+COPY "ErrorLogFields.cpy".
 
 PROCEDURE DIVISION.
 Begin.
     MOVE ZEROS TO WS-FileStatus.
 
+    PERFORM OPEN-MASTER-FILE
+    PERFORM LOAD-MINIMUM-BALANCE
+
     DISPLAY "Enter the customer name: ".
     ACCEPT CustomerName.
-    IF FUNCTION LENGTH(CustomerName) = 0
+    IF FUNCTION LENGTH(FUNCTION TRIM(CustomerName)) = 0
         DISPLAY "Error: Customer name cannot be empty. Please try again."
+        PERFORM CLOSE-MASTER-FILE
+        STOP RUN
+    END-IF.
+
+    PERFORM LOOKUP-CUSTOMER
+
+    IF WS-CustomerFound = "N"
+        DISPLAY "No existing account for " CustomerName " - opening a new account."
+        DISPLAY "Enter the opening account balance: "
+        ACCEPT AccountBalance
+        EVALUATE TRUE
+            WHEN (FUNCTION NUMVAL-C(AccountBalance) = 0 OR AccountBalance < 0)
+                DISPLAY "Error: Invalid account balance. Please enter a positive number."
+                PERFORM CLOSE-MASTER-FILE
+                STOP RUN
+            WHEN OTHER
+                CONTINUE
+        END-EVALUATE
+    ELSE
+        DISPLAY "Existing balance for " CustomerName ": " AccountBalance
+    END-IF.
+
+    DISPLAY "Enter transaction type (D=Deposit, W=Withdrawal, T=Transfer): ".
+    ACCEPT TransactionType.
+    IF TransactionType NOT = "D" AND TransactionType NOT = "W" AND TransactionType NOT = "T"
+        DISPLAY "Error: Invalid transaction type. Must be D, W, or T."
+        PERFORM CLOSE-MASTER-FILE
         STOP RUN
     END-IF.
 
-    DISPLAY "Enter the current account balance: ".
-    ACCEPT AccountBalance.
+    DISPLAY "Enter the transaction amount: ".
+    ACCEPT TransactionAmount.
     EVALUATE TRUE
-        WHEN (FUNCTION NUMVAL-C(AccountBalance) = 0 OR AccountBalance < 0)
-            DISPLAY "Error: Invalid account balance. Please enter a positive number."
+        WHEN (FUNCTION NUMVAL-C(TransactionAmount) = 0 OR TransactionAmount < 0)
+            DISPLAY "Error: Invalid transaction amount. Please enter a positive number."
+            PERFORM CLOSE-MASTER-FILE
             STOP RUN
         WHEN OTHER
             CONTINUE
     END-EVALUATE.
 
-    DISPLAY "Enter the deposit amount: ".
-    ACCEPT DepositAmount.
-    EVALUATE TRUE
-        WHEN (FUNCTION NUMVAL-C(DepositAmount) = 0 OR DepositAmount < 0)
-            DISPLAY "Error: Invalid deposit amount. Please enter a positive number."
-            STOP RUN
-        WHEN OTHER
-            CONTINUE
+    EVALUATE TransactionType
+        WHEN "D"
+            MOVE "Deposit" TO WS-TransactionLabel
+            COMPUTE UpdatedBalance = AccountBalance + TransactionAmount
+        WHEN "W"
+            MOVE "Withdrawal" TO WS-TransactionLabel
+            COMPUTE WS-Available = AccountBalance - WS-MinimumBalance
+            IF TransactionAmount > WS-Available
+                DISPLAY "Error: Withdrawal would breach the minimum balance of "
+                        WS-MinimumBalance ". Transaction refused."
+                PERFORM CLOSE-MASTER-FILE
+                STOP RUN
+            END-IF
+            COMPUTE UpdatedBalance = AccountBalance - TransactionAmount
+        WHEN "T"
+            MOVE "Transfer" TO WS-TransactionLabel
+            COMPUTE WS-Available = AccountBalance - WS-MinimumBalance
+            IF TransactionAmount > WS-Available
+                DISPLAY "Error: Transfer would breach the minimum balance of "
+                        WS-MinimumBalance ". Transaction refused."
+                PERFORM CLOSE-MASTER-FILE
+                STOP RUN
+            END-IF
+            PERFORM PROCESS-TRANSFER-TARGET
+            COMPUTE UpdatedBalance = AccountBalance - TransactionAmount
     END-EVALUATE.
 
-    COMPUTE UpdatedBalance = AccountBalance + DepositAmount.
+    MOVE AccountBalance TO PriorBalance
+    MOVE UpdatedBalance TO AccountBalance
+
+    PERFORM SAVE-CUSTOMER
 
-    MOVE UpdatedBalance TO UpdatedBalanceString.
+    PERFORM NEXT-RECEIPT-NUMBER
+    PERFORM WRITE-RECEIPT
 
-    STRING "Customer: " CustomerName
-           ", Deposit Amount: " DepositAmount
-           ", New Balance: " UpdatedBalanceString
-           INTO ReceiptString.
+    PERFORM CLOSE-MASTER-FILE
 
-    OPEN OUTPUT ReceiptFile.
+    STOP RUN.
+
+OPEN-MASTER-FILE.
+    OPEN I-O CustomerMasterFile
+    IF WS-MasterStatus = "35"
+        OPEN OUTPUT CustomerMasterFile
+        CLOSE CustomerMasterFile
+        OPEN I-O CustomerMasterFile
+    END-IF
+    IF WS-MasterStatus NOT EQUAL ZERO
+        MOVE WS-MasterStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to open CUSTOMER.MASTER. File Status: " WS-MasterStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "OPEN" TO WS-ErrorLog-Operation
+        MOVE WS-MasterStatus TO WS-ErrorLog-FileStatus
+        MOVE "CUSTOMER.MASTER" TO WS-ErrorLog-FileName
+        PERFORM LOG-DATAMANIPULATION-ERROR
+        STOP RUN
+    END-IF.
+
+CLOSE-MASTER-FILE.
+    CLOSE CustomerMasterFile.
+
+NEXT-RECEIPT-NUMBER.
+    MOVE ZEROS TO WS-ReceiptNumber
+    OPEN INPUT ReceiptSequenceFile
+    IF WS-ReceiptSeqStatus = ZERO
+        READ ReceiptSequenceFile
+            AT END CONTINUE
+            NOT AT END MOVE ReceiptSequenceLine TO WS-ReceiptNumber
+        END-READ
+        CLOSE ReceiptSequenceFile
+    END-IF
+    ADD 1 TO WS-ReceiptNumber
+    OPEN OUTPUT ReceiptSequenceFile
+    IF WS-ReceiptSeqStatus = ZERO
+        MOVE WS-ReceiptNumber TO ReceiptSequenceLine
+        WRITE ReceiptSequenceLine
+        CLOSE ReceiptSequenceFile
+    END-IF.
+
+WRITE-RECEIPT.
+    ACCEPT WS-ReceiptDate FROM DATE YYYYMMDD
+    PERFORM WRITE-TRANSACTION-LOG
+    MOVE WS-ReceiptDate TO WS-ReceiptDate-Edit
+    MOVE WS-ReceiptNumber TO WS-ReceiptNumber-Edit
+    MOVE PriorBalance TO WS-PriorBalance-Edit
+    MOVE TransactionAmount TO WS-TransactionAmount-Edit
+    MOVE UpdatedBalance TO WS-UpdatedBalance-Edit
+
+    OPEN EXTEND ReceiptFile.
+    IF WS-FileStatus = "35"
+        OPEN OUTPUT ReceiptFile
+        CLOSE ReceiptFile
+        OPEN EXTEND ReceiptFile
+    END-IF.
     IF WS-FileStatus NOT EQUAL ZERO
+        MOVE WS-FileStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
         DISPLAY "Error: Unable to open RECEIPT.DAT. File Status: " WS-FileStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "OPEN" TO WS-ErrorLog-Operation
+        MOVE WS-FileStatus TO WS-ErrorLog-FileStatus
+        MOVE "RECEIPT.DAT" TO WS-ErrorLog-FileName
+        PERFORM LOG-DATAMANIPULATION-ERROR
+        PERFORM CLOSE-MASTER-FILE
+        STOP RUN
+    END-IF.
+
+    MOVE SPACES TO ReceiptRecord
+    STRING "==================== TRANSACTION RECEIPT ====================" INTO ReceiptRecord
+    PERFORM WRITE-RECEIPT-LINE
+
+    MOVE SPACES TO ReceiptRecord
+    STRING "Receipt No: " DELIMITED SIZE WS-ReceiptNumber-Edit DELIMITED SIZE
+           "   Date: " DELIMITED SIZE WS-ReceiptDate-Edit DELIMITED SIZE
+           INTO ReceiptRecord
+    PERFORM WRITE-RECEIPT-LINE
+
+    MOVE SPACES TO ReceiptRecord
+    STRING "Customer: " DELIMITED SIZE CustomerName DELIMITED SIZE
+           INTO ReceiptRecord
+    PERFORM WRITE-RECEIPT-LINE
+
+    MOVE SPACES TO ReceiptRecord
+    STRING "Transaction: " DELIMITED SIZE WS-TransactionLabel DELIMITED SIZE
+           INTO ReceiptRecord
+    PERFORM WRITE-RECEIPT-LINE
+
+    MOVE SPACES TO ReceiptRecord
+    STRING "Opening Balance: " DELIMITED SIZE WS-PriorBalance-Edit DELIMITED SIZE
+           INTO ReceiptRecord
+    PERFORM WRITE-RECEIPT-LINE
+
+    MOVE SPACES TO ReceiptRecord
+    STRING "Transaction Amount: " DELIMITED SIZE WS-TransactionAmount-Edit DELIMITED SIZE
+           INTO ReceiptRecord
+    PERFORM WRITE-RECEIPT-LINE
+
+    MOVE SPACES TO ReceiptRecord
+    STRING "New Balance: " DELIMITED SIZE WS-UpdatedBalance-Edit DELIMITED SIZE
+           INTO ReceiptRecord
+    PERFORM WRITE-RECEIPT-LINE
+
+    MOVE SPACES TO ReceiptRecord
+    STRING "===============================================================" INTO ReceiptRecord
+    PERFORM WRITE-RECEIPT-LINE
+
+    MOVE SPACES TO ReceiptRecord
+    PERFORM WRITE-RECEIPT-LINE
+
+    CLOSE ReceiptFile.
+    IF WS-FileStatus NOT EQUAL ZERO
+        MOVE WS-FileStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to close RECEIPT.DAT. File Status: " WS-FileStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "CLOSE" TO WS-ErrorLog-Operation
+        MOVE WS-FileStatus TO WS-ErrorLog-FileStatus
+        MOVE "RECEIPT.DAT" TO WS-ErrorLog-FileName
+        PERFORM LOG-DATAMANIPULATION-ERROR
+        PERFORM CLOSE-MASTER-FILE
         STOP RUN
     END-IF.
 
-    MOVE ReceiptString TO ReceiptRecord.
+WRITE-RECEIPT-LINE.
     WRITE ReceiptRecord.
     IF WS-FileStatus NOT EQUAL ZERO
+        MOVE WS-FileStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
         DISPLAY "Error: Unable to write to RECEIPT.DAT. File Status: " WS-FileStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "WRITE" TO WS-ErrorLog-Operation
+        MOVE WS-FileStatus TO WS-ErrorLog-FileStatus
+        MOVE "RECEIPT.DAT" TO WS-ErrorLog-FileName
+        PERFORM LOG-DATAMANIPULATION-ERROR
         CLOSE ReceiptFile
+        PERFORM CLOSE-MASTER-FILE
         STOP RUN
     END-IF.
 
-    CLOSE ReceiptFile.
-    IF WS-FileStatus NOT EQUAL ZERO
-        DISPLAY "Error: Unable to close RECEIPT.DAT. File Status: " WS-FileStatus
+WRITE-TRANSACTION-LOG.
+    OPEN EXTEND TransactionLogFile
+    IF WS-TranLogStatus = "35"
+        OPEN OUTPUT TransactionLogFile
+        CLOSE TransactionLogFile
+        OPEN EXTEND TransactionLogFile
+    END-IF
+    IF WS-TranLogStatus = ZERO
+        MOVE CustomerName TO TL-CustomerName
+        MOVE WS-ReceiptDate TO TL-TranDate
+        MOVE TransactionType TO TL-TransactionType
+        MOVE TransactionAmount TO TL-Amount
+        MOVE UpdatedBalance TO TL-BalanceAfter
+        WRITE TransactionLogRecord
+        CLOSE TransactionLogFile
+    END-IF.
+
+LOAD-MINIMUM-BALANCE.
+    MOVE ZEROS TO WS-MinimumBalance
+    OPEN INPUT MinBalanceConfigFile
+    IF WS-ConfigStatus = ZERO
+        READ MinBalanceConfigFile
+            AT END CONTINUE
+            NOT AT END COMPUTE WS-MinimumBalance = FUNCTION NUMVAL(MinBalanceConfigLine)
+        END-READ
+        CLOSE MinBalanceConfigFile
+    END-IF.
+
+LOOKUP-CUSTOMER.
+    MOVE CustomerName TO CM-CustomerName
+    READ CustomerMasterFile
+        INVALID KEY
+            MOVE "N" TO WS-CustomerFound
+        NOT INVALID KEY
+            MOVE "Y" TO WS-CustomerFound
+            MOVE CM-AccountBalance TO AccountBalance
+    END-READ.
+
+SAVE-CUSTOMER.
+    MOVE CustomerName TO CM-CustomerName
+    MOVE AccountBalance TO CM-AccountBalance
+    IF WS-CustomerFound = "Y"
+        REWRITE CustomerMasterRecord
+    ELSE
+        MOVE ZEROS TO CM-LastStatementDate
+        WRITE CustomerMasterRecord
+    END-IF
+    IF WS-MasterStatus NOT EQUAL ZERO
+        MOVE WS-MasterStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to update CUSTOMER.MASTER. File Status: " WS-MasterStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "REWRITE" TO WS-ErrorLog-Operation
+        MOVE WS-MasterStatus TO WS-ErrorLog-FileStatus
+        MOVE "CUSTOMER.MASTER" TO WS-ErrorLog-FileName
+        PERFORM LOG-DATAMANIPULATION-ERROR
+        PERFORM CLOSE-MASTER-FILE
         STOP RUN
     END-IF.
 
-    STOP RUN.
+PROCESS-TRANSFER-TARGET.
+    DISPLAY "Enter the transfer target customer name: ".
+    ACCEPT TargetCustomerName.
+    IF FUNCTION LENGTH(FUNCTION TRIM(TargetCustomerName)) = 0
+            OR TargetCustomerName = CustomerName
+        DISPLAY "Error: Invalid transfer target account."
+        PERFORM CLOSE-MASTER-FILE
+        STOP RUN
+    END-IF.
+
+    MOVE TargetCustomerName TO CM-CustomerName
+    READ CustomerMasterFile
+        INVALID KEY
+            MOVE "N" TO WS-TargetFound
+        NOT INVALID KEY
+            MOVE "Y" TO WS-TargetFound
+            MOVE CM-AccountBalance TO TargetAccountBalance
+    END-READ.
+
+    IF WS-TargetFound = "N"
+        DISPLAY "Error: Transfer target account does not exist."
+        PERFORM CLOSE-MASTER-FILE
+        STOP RUN
+    END-IF.
+
+    COMPUTE TargetUpdatedBalance = TargetAccountBalance + TransactionAmount
+    MOVE TargetUpdatedBalance TO TargetAccountBalance
+
+    MOVE TargetCustomerName TO CM-CustomerName
+    MOVE TargetAccountBalance TO CM-AccountBalance
+    REWRITE CustomerMasterRecord
+    IF WS-MasterStatus NOT EQUAL ZERO
+        MOVE WS-MasterStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to update transfer target. File Status: " WS-MasterStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "REWRITE" TO WS-ErrorLog-Operation
+        MOVE WS-MasterStatus TO WS-ErrorLog-FileStatus
+        MOVE "CUSTOMER.MASTER" TO WS-ErrorLog-FileName
+        PERFORM LOG-DATAMANIPULATION-ERROR
+        PERFORM CLOSE-MASTER-FILE
+        STOP RUN
+    END-IF.
+
+    PERFORM WRITE-TARGET-TRANSACTION-LOG.
+
+WRITE-TARGET-TRANSACTION-LOG.
+    ACCEPT WS-ReceiptDate FROM DATE YYYYMMDD
+    OPEN EXTEND TransactionLogFile
+    IF WS-TranLogStatus = "35"
+        OPEN OUTPUT TransactionLogFile
+        CLOSE TransactionLogFile
+        OPEN EXTEND TransactionLogFile
+    END-IF
+    IF WS-TranLogStatus = ZERO
+        MOVE TargetCustomerName TO TL-CustomerName
+        MOVE WS-ReceiptDate TO TL-TranDate
+        MOVE "X" TO TL-TransactionType
+        MOVE TransactionAmount TO TL-Amount
+        MOVE TargetUpdatedBalance TO TL-BalanceAfter
+        WRITE TransactionLogRecord
+        CLOSE TransactionLogFile
+    END-IF.
+
+LOG-DATAMANIPULATION-ERROR.
+    MOVE "DataManipulation" TO WS-ErrorLog-ProgramName
+    PERFORM LOG-ERROR-ENTRY.
+
+COPY "FileStatusLookup.cpy".
+COPY "ErrorLogWrite.cpy".
