@@ -10,6 +10,17 @@ FILE-CONTROL.
     SELECT OutputFile ASSIGN TO 'OUTPUT.DAT'
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-OutputStatus.
+    SELECT SelectCriteriaFile ASSIGN TO 'SELECT.CFG'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SelectStatus.
+    SELECT CheckpointFile ASSIGN TO 'FILEHANDLING.CKP'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CheckpointStatus.
+    SELECT DuplicateLogFile ASSIGN TO 'DUPLICATE.LOG'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DuplicateLogStatus.
+
+    COPY "ErrorLogFileControl.cpy".
 
 DATA DIVISION.
 FILE SECTION.
@@ -17,58 +28,357 @@ FD InputFile.
 01 InputRecord PIC X(80).
 FD OutputFile.
 01 OutputRecord PIC X(80).
+FD SelectCriteriaFile.
+01 SelectCriteriaLine PIC X(36).
+FD CheckpointFile.
+01 CheckpointRecord.
+   05 CK-RecordCount PIC 9(6).
+   05 CK-LastKey PIC X(80).
+FD DuplicateLogFile.
+01 DuplicateLogLine PIC X(80).
+
+COPY "ErrorLogFD.cpy".
 
 WORKING-STORAGE SECTION.
 01 WS-InputStatus PIC 9(2) VALUE ZEROS.
 01 WS-OutputStatus PIC 9(2) VALUE ZEROS.
+01 WS-SelectStatus PIC 9(2) VALUE ZEROS.
+01 WS-CheckpointStatus PIC 9(2) VALUE ZEROS.
 01 END-OF-FILE PIC X VALUE 'N'.
 
+01 WS-SelectionActive PIC X VALUE "N".
+01 WS-SelectStart PIC 9(3) VALUE ZEROS.
+01 WS-SelectLength PIC 9(3) VALUE ZEROS.
+01 WS-SelectValue PIC X(30) VALUE SPACES.
+01 WS-CopiedCount PIC 9(6) VALUE ZEROS.
+01 WS-SkippedCount PIC 9(6) VALUE ZEROS.
+
+01 WS-RestartCount PIC 9(6) VALUE ZEROS.
+01 WS-RecordsReadCount PIC 9(6) VALUE ZEROS.
+01 WS-CheckpointInterval PIC 9(4) VALUE 50.
+01 WS-ExpectedLastKey PIC X(80) VALUE SPACES.
+
+01 WS-DuplicateLogStatus PIC 9(2) VALUE ZEROS.
+01 WS-DupKey PIC X(80) VALUE SPACES.
+01 WS-IsDuplicate PIC X VALUE "N".
+01 WS-DuplicateCount PIC 9(6) VALUE ZEROS.
+01 WS-DupKeyTable.
+   05 WS-DupKeyEntry OCCURS 1000 TIMES PIC X(80) VALUE SPACES.
+01 WS-DupKeyCount PIC 9(4) VALUE ZEROS.
+01 WS-DupIndex PIC 9(4) VALUE ZEROS.
+
+COPY "FileStatusMsg.cpy".
+COPY "ErrorLogFields.cpy".
+
 PROCEDURE DIVISION.
 Begin.
+    PERFORM LOAD-SELECTION-CRITERIA
+    PERFORM LOAD-CHECKPOINT
+
     OPEN INPUT InputFile
     IF WS-InputStatus NOT EQUAL ZERO
+        MOVE WS-InputStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
         DISPLAY 'Error opening INPUT.DAT. File Status: ' WS-InputStatus
+                ' - ' WS-FileStatus-Lookup-Message
+        MOVE "OPEN" TO WS-ErrorLog-Operation
+        MOVE WS-InputStatus TO WS-ErrorLog-FileStatus
+        MOVE "INPUT.DAT" TO WS-ErrorLog-FileName
+        PERFORM LOG-FILEHANDLING-ERROR
+        MOVE 8 TO RETURN-CODE
         STOP RUN
     END-IF
 
-    OPEN OUTPUT OutputFile
+    IF WS-RestartCount > ZERO
+        DISPLAY 'Restarting - skipping first ' WS-RestartCount
+                ' already-copied record(s)'
+        OPEN EXTEND OutputFile
+        IF WS-OutputStatus = "35"
+            OPEN OUTPUT OutputFile
+            CLOSE OutputFile
+            OPEN EXTEND OutputFile
+        END-IF
+    ELSE
+        OPEN OUTPUT OutputFile
+    END-IF
     IF WS-OutputStatus NOT EQUAL ZERO
+        MOVE WS-OutputStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
         DISPLAY 'Error opening OUTPUT.DAT. File Status: ' WS-OutputStatus
+                ' - ' WS-FileStatus-Lookup-Message
+        MOVE "OPEN" TO WS-ErrorLog-Operation
+        MOVE WS-OutputStatus TO WS-ErrorLog-FileStatus
+        MOVE "OUTPUT.DAT" TO WS-ErrorLog-FileName
+        PERFORM LOG-FILEHANDLING-ERROR
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    IF WS-RestartCount > ZERO
+        OPEN EXTEND DuplicateLogFile
+        IF WS-DuplicateLogStatus = "35"
+            OPEN OUTPUT DuplicateLogFile
+            CLOSE DuplicateLogFile
+            OPEN EXTEND DuplicateLogFile
+        END-IF
+    ELSE
+        OPEN OUTPUT DuplicateLogFile
+    END-IF
+    IF WS-DuplicateLogStatus NOT EQUAL ZERO
+        MOVE WS-DuplicateLogStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY 'Error opening DUPLICATE.LOG. File Status: ' WS-DuplicateLogStatus
+                ' - ' WS-FileStatus-Lookup-Message
+        MOVE "OPEN" TO WS-ErrorLog-Operation
+        MOVE WS-DuplicateLogStatus TO WS-ErrorLog-FileStatus
+        MOVE "DUPLICATE.LOG" TO WS-ErrorLog-FileName
+        PERFORM LOG-FILEHANDLING-ERROR
+        MOVE 8 TO RETURN-CODE
         STOP RUN
     END-IF
 
     PERFORM UNTIL END-OF-FILE = 'Y'
         READ InputFile
-            AT END SET END-OF-FILE TO TRUE
+            AT END SET END-OF-FILE TO 'Y'
             NOT AT END
                 IF WS-InputStatus NOT EQUAL ZERO
+                    MOVE WS-InputStatus TO WS-FileStatus-Lookup-Code
+                    PERFORM LOOKUP-FILE-STATUS-MESSAGE
                     DISPLAY 'Error reading INPUT.DAT. File Status: ' WS-InputStatus
+                            ' - ' WS-FileStatus-Lookup-Message
+                    MOVE "READ" TO WS-ErrorLog-Operation
+                    MOVE WS-InputStatus TO WS-ErrorLog-FileStatus
+                    MOVE "INPUT.DAT" TO WS-ErrorLog-FileName
+                    PERFORM LOG-FILEHANDLING-ERROR
                     CLOSE InputFile
                     CLOSE OutputFile
+                    CLOSE DuplicateLogFile
+                    MOVE 8 TO RETURN-CODE
                     STOP RUN
                 END-IF
-                MOVE InputRecord TO OutputRecord
-                WRITE OutputRecord
-                IF WS-OutputStatus NOT EQUAL ZERO
-                    DISPLAY 'Error writing OUTPUT.DAT. File Status: ' WS-OutputStatus
-                    CLOSE InputFile
-                    CLOSE OutputFile
-                    STOP RUN
+                ADD 1 TO WS-RecordsReadCount
+                IF WS-RestartCount > ZERO
+                        AND WS-RecordsReadCount = WS-RestartCount
+                    PERFORM VALIDATE-RESTART-KEY
+                END-IF
+                IF WS-RecordsReadCount > WS-RestartCount
+                    PERFORM PROCESS-INPUT-RECORD
+                    PERFORM CHECK-WRITE-CHECKPOINT
                 END-IF
-                DISPLAY OutputRecord
         END-READ
     END-PERFORM
 
     CLOSE InputFile
     IF WS-InputStatus NOT EQUAL ZERO
+        MOVE WS-InputStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
         DISPLAY 'Error closing INPUT.DAT. File Status: ' WS-InputStatus
+                ' - ' WS-FileStatus-Lookup-Message
+        MOVE "CLOSE" TO WS-ErrorLog-Operation
+        MOVE WS-InputStatus TO WS-ErrorLog-FileStatus
+        MOVE "INPUT.DAT" TO WS-ErrorLog-FileName
+        PERFORM LOG-FILEHANDLING-ERROR
+        MOVE 8 TO RETURN-CODE
         STOP RUN
     END-IF
 
     CLOSE OutputFile
     IF WS-OutputStatus NOT EQUAL ZERO
+        MOVE WS-OutputStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
         DISPLAY 'Error closing OUTPUT.DAT. File Status: ' WS-OutputStatus
+                ' - ' WS-FileStatus-Lookup-Message
+        MOVE "CLOSE" TO WS-ErrorLog-Operation
+        MOVE WS-OutputStatus TO WS-ErrorLog-FileStatus
+        MOVE "OUTPUT.DAT" TO WS-ErrorLog-FileName
+        PERFORM LOG-FILEHANDLING-ERROR
+        MOVE 8 TO RETURN-CODE
         STOP RUN
     END-IF
 
+    CLOSE DuplicateLogFile
+    IF WS-DuplicateLogStatus NOT EQUAL ZERO
+        MOVE WS-DuplicateLogStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY 'Error closing DUPLICATE.LOG. File Status: ' WS-DuplicateLogStatus
+                ' - ' WS-FileStatus-Lookup-Message
+        MOVE "CLOSE" TO WS-ErrorLog-Operation
+        MOVE WS-DuplicateLogStatus TO WS-ErrorLog-FileStatus
+        MOVE "DUPLICATE.LOG" TO WS-ErrorLog-FileName
+        PERFORM LOG-FILEHANDLING-ERROR
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    PERFORM RESET-CHECKPOINT
+
+    DISPLAY 'Records copied:    ' WS-CopiedCount
+    DISPLAY 'Records skipped:   ' WS-SkippedCount
+    DISPLAY 'Duplicates found:  ' WS-DuplicateCount
+
+    IF WS-RestartCount > ZERO
+        DISPLAY 'Note: this was a restart run - duplicate detection only '
+                'covers records read after the restart point, not the '
+                'already-copied prefix'
+    END-IF
+
+    MOVE ZERO TO RETURN-CODE
     STOP RUN.
+
+LOAD-SELECTION-CRITERIA.
+    OPEN INPUT SelectCriteriaFile
+    IF WS-SelectStatus = ZERO
+        READ SelectCriteriaFile
+            AT END CONTINUE
+            NOT AT END
+                MOVE FUNCTION NUMVAL(SelectCriteriaLine(1:3)) TO WS-SelectStart
+                MOVE FUNCTION NUMVAL(SelectCriteriaLine(4:3)) TO WS-SelectLength
+                MOVE SelectCriteriaLine(7:30) TO WS-SelectValue
+                MOVE "Y" TO WS-SelectionActive
+        END-READ
+        CLOSE SelectCriteriaFile
+    END-IF.
+
+PROCESS-INPUT-RECORD.
+    IF WS-SelectionActive = "Y"
+        IF InputRecord(WS-SelectStart:WS-SelectLength) = WS-SelectValue(1:WS-SelectLength)
+            PERFORM CHECK-AND-WRITE-RECORD
+        ELSE
+            ADD 1 TO WS-SkippedCount
+        END-IF
+    ELSE
+        PERFORM CHECK-AND-WRITE-RECORD
+    END-IF.
+
+CHECK-AND-WRITE-RECORD.
+    PERFORM DETERMINE-DUPLICATE-KEY
+    PERFORM CHECK-DUPLICATE-KEY
+    IF WS-IsDuplicate = "Y"
+        PERFORM WRITE-DUPLICATE-LOG-RECORD
+    ELSE
+        PERFORM REMEMBER-DUPLICATE-KEY
+        PERFORM WRITE-OUTPUT-RECORD
+    END-IF.
+
+DETERMINE-DUPLICATE-KEY.
+    MOVE SPACES TO WS-DupKey
+    IF WS-SelectionActive = "Y"
+        MOVE InputRecord(WS-SelectStart:WS-SelectLength)
+            TO WS-DupKey(1:WS-SelectLength)
+    ELSE
+        MOVE InputRecord TO WS-DupKey
+    END-IF.
+
+CHECK-DUPLICATE-KEY.
+    MOVE "N" TO WS-IsDuplicate
+    PERFORM VARYING WS-DupIndex FROM 1 BY 1 UNTIL WS-DupIndex > WS-DupKeyCount
+        IF WS-DupKeyEntry(WS-DupIndex) = WS-DupKey
+            MOVE "Y" TO WS-IsDuplicate
+        END-IF
+    END-PERFORM.
+
+REMEMBER-DUPLICATE-KEY.
+    IF WS-DupKeyCount < 1000
+        ADD 1 TO WS-DupKeyCount
+        MOVE WS-DupKey TO WS-DupKeyEntry(WS-DupKeyCount)
+    END-IF.
+
+WRITE-DUPLICATE-LOG-RECORD.
+    ADD 1 TO WS-DuplicateCount
+    MOVE InputRecord TO DuplicateLogLine
+    WRITE DuplicateLogLine
+    IF WS-DuplicateLogStatus NOT EQUAL ZERO
+        MOVE WS-DuplicateLogStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY 'Error writing DUPLICATE.LOG. File Status: ' WS-DuplicateLogStatus
+                ' - ' WS-FileStatus-Lookup-Message
+        MOVE "WRITE" TO WS-ErrorLog-Operation
+        MOVE WS-DuplicateLogStatus TO WS-ErrorLog-FileStatus
+        MOVE "DUPLICATE.LOG" TO WS-ErrorLog-FileName
+        PERFORM LOG-FILEHANDLING-ERROR
+        CLOSE InputFile
+        CLOSE OutputFile
+        CLOSE DuplicateLogFile
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+WRITE-OUTPUT-RECORD.
+    MOVE InputRecord TO OutputRecord
+    WRITE OutputRecord
+    IF WS-OutputStatus NOT EQUAL ZERO
+        MOVE WS-OutputStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY 'Error writing OUTPUT.DAT. File Status: ' WS-OutputStatus
+                ' - ' WS-FileStatus-Lookup-Message
+        MOVE "WRITE" TO WS-ErrorLog-Operation
+        MOVE WS-OutputStatus TO WS-ErrorLog-FileStatus
+        MOVE "OUTPUT.DAT" TO WS-ErrorLog-FileName
+        PERFORM LOG-FILEHANDLING-ERROR
+        CLOSE InputFile
+        CLOSE OutputFile
+        CLOSE DuplicateLogFile
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    ADD 1 TO WS-CopiedCount
+    DISPLAY OutputRecord.
+
+LOAD-CHECKPOINT.
+    MOVE ZEROS TO WS-RestartCount
+    MOVE SPACES TO WS-ExpectedLastKey
+    OPEN INPUT CheckpointFile
+    IF WS-CheckpointStatus = ZERO
+        READ CheckpointFile
+            AT END CONTINUE
+            NOT AT END
+                MOVE CK-RecordCount TO WS-RestartCount
+                MOVE CK-LastKey TO WS-ExpectedLastKey
+        END-READ
+        CLOSE CheckpointFile
+    END-IF.
+
+VALIDATE-RESTART-KEY.
+    IF InputRecord NOT EQUAL WS-ExpectedLastKey
+        DISPLAY 'Error: INPUT.DAT does not match the last checkpointed record - '
+                'restart aborted to avoid processing the wrong file'
+        MOVE "RESTART-KEY" TO WS-ErrorLog-Operation
+        MOVE ZEROS TO WS-ErrorLog-FileStatus
+        MOVE "INPUT.DAT" TO WS-ErrorLog-FileName
+        PERFORM LOG-FILEHANDLING-ERROR
+        CLOSE InputFile
+        CLOSE OutputFile
+        CLOSE DuplicateLogFile
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+CHECK-WRITE-CHECKPOINT.
+    IF FUNCTION MOD(WS-RecordsReadCount, WS-CheckpointInterval) = ZERO
+        PERFORM WRITE-CHECKPOINT
+    END-IF.
+
+WRITE-CHECKPOINT.
+    OPEN OUTPUT CheckpointFile
+    IF WS-CheckpointStatus = ZERO
+        MOVE WS-RecordsReadCount TO CK-RecordCount
+        MOVE InputRecord TO CK-LastKey
+        WRITE CheckpointRecord
+        CLOSE CheckpointFile
+    END-IF.
+
+RESET-CHECKPOINT.
+    OPEN OUTPUT CheckpointFile
+    IF WS-CheckpointStatus = ZERO
+        MOVE ZEROS TO CK-RecordCount
+        MOVE SPACES TO CK-LastKey
+        WRITE CheckpointRecord
+        CLOSE CheckpointFile
+    END-IF.
+
+LOG-FILEHANDLING-ERROR.
+    MOVE "FileHandling" TO WS-ErrorLog-ProgramName
+    PERFORM LOG-ERROR-ENTRY.
+
+COPY "FileStatusLookup.cpy".
+COPY "ErrorLogWrite.cpy".
