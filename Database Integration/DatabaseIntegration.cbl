@@ -2,51 +2,299 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. DBIntegration.
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT DBConnectConfigFile ASSIGN TO "DBCONNECT.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ConfigStatus.
+
+    SELECT EmployeeExtractFile ASSIGN TO "EMPLOYEE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ExtractStatus.
+
+    SELECT DBModeConfigFile ASSIGN TO "DBMODE.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ModeConfigStatus.
+
+    COPY "ErrorLogFileControl.cpy".
+
 DATA DIVISION.
+FILE SECTION.
+FD DBConnectConfigFile.
+01  DBConnectConfigLine             PIC X(18).
+
+FD DBModeConfigFile.
+01  DBModeConfigLine                PIC X(1).
+
+FD EmployeeExtractFile.
+COPY "EmployeeExtractRecord.cpy".
+
+COPY "ErrorLogFD.cpy".
+
 WORKING-STORAGE SECTION.
 01  WS-EMPLOYEE-NAME                 PIC X(30).
 01  WS-EMPLOYEE-ID                   PIC 9(10).
+01  WS-MODE                          PIC X VALUE "R".
+01  WS-NEW-EMPLOYEE-ID               PIC 9(10).
+01  WS-NEW-EMPLOYEE-NAME             PIC X(30).
+01  WS-UPDATE-EMPLOYEE-ID            PIC 9(10).
+01  WS-END-OF-CURSOR                 PIC X VALUE "N".
+
+01  WS-ConfigStatus                  PIC 9(2) VALUE ZEROS.
+01  WS-ExtractStatus                 PIC 9(2) VALUE ZEROS.
+01  WS-ExtractFileOK                 PIC X VALUE "Y".
+01  WS-ModeConfigStatus              PIC 9(2) VALUE ZEROS.
+01  WS-DBModeFromConfig              PIC X VALUE "N".
+01  WS-DB-Name                       PIC X(18) VALUE "MYDB".
+01  WS-DB-UserID                     PIC X(18) VALUE SPACES.
+01  WS-DB-Password                   PIC X(18) VALUE SPACES.
+01  WS-DB-HasCredentials             PIC X VALUE "N".
+01  WS-DB-Failure                    PIC X VALUE "N".
+01  WS-SQLCODE-Display               PIC -9999.
+
+COPY "ErrorLogFields.cpy".
+COPY "FileStatusMsg.cpy".
 
 EXEC SQL INCLUDE SQLCA END-EXEC.    /* Include SQL Communications */
 
 PROCEDURE DIVISION.
 MAIN-PARAGRAPH.
-    EXEC SQL
-        CONNECT TO MYDB
-    END-EXEC
+    PERFORM LOAD-DB-CONNECTION-PARMS
+
+    IF WS-DB-HasCredentials = "Y"
+        EXEC SQL
+            CONNECT TO :WS-DB-Name USER :WS-DB-UserID USING :WS-DB-Password
+        END-EXEC
+    ELSE
+        EXEC SQL
+            CONNECT TO :WS-DB-Name
+        END-EXEC
+    END-IF
 
     IF SQLCODE NOT EQUAL ZERO
-        DISPLAY "Failed to connect to the database"
+        DISPLAY "Failed to connect to the database " WS-DB-Name
+                ". SQLCODE: " SQLCODE
+        MOVE "CONNECT" TO WS-ErrorLog-Operation
+        MOVE SQLCODE TO WS-SQLCODE-Display
+        MOVE WS-SQLCODE-Display TO WS-ErrorLog-FileStatus
+        MOVE WS-DB-Name TO WS-ErrorLog-FileName
+        PERFORM LOG-DBINTEGRATION-ERROR
+        MOVE 8 TO RETURN-CODE
         STOP RUN
     END-IF
 
-    EXEC SQL
-        DECLARE C1 CURSOR FOR
-        SELECT EMPLOYEE_ID, EMPLOYEE_NAME FROM EMPLOYEE
-    END-EXEC
+    PERFORM LOAD-DB-MODE-PARM
+    IF WS-DBModeFromConfig = "N"
+        DISPLAY "Enter mode (R=Read employees, A=Add employee, U=Update employee name): "
+        ACCEPT WS-MODE
+    END-IF
+
+    EVALUATE WS-MODE
+        WHEN "A"
+            PERFORM ADD-EMPLOYEE
+        WHEN "U"
+            PERFORM UPDATE-EMPLOYEE-NAME
+        WHEN OTHER
+            PERFORM READ-EMPLOYEE-CURSOR
+    END-EVALUATE
 
     EXEC SQL
-        OPEN C1
-    END-EXEC
+        DISCONNECT :WS-DB-Name
+    END-EXEC.
+
+    IF WS-DB-Failure = "Y"
+        MOVE 8 TO RETURN-CODE
+    ELSE
+        MOVE ZERO TO RETURN-CODE
+    END-IF
+    STOP RUN.
+
+LOAD-DB-CONNECTION-PARMS.
+    MOVE "MYDB" TO WS-DB-Name
+    MOVE SPACES TO WS-DB-UserID
+    MOVE SPACES TO WS-DB-Password
+    MOVE "N" TO WS-DB-HasCredentials
+    OPEN INPUT DBConnectConfigFile
+    IF WS-ConfigStatus = ZERO
+        READ DBConnectConfigFile
+            AT END CONTINUE
+            NOT AT END MOVE DBConnectConfigLine TO WS-DB-Name
+        END-READ
+        READ DBConnectConfigFile
+            AT END CONTINUE
+            NOT AT END MOVE DBConnectConfigLine TO WS-DB-UserID
+        END-READ
+        READ DBConnectConfigFile
+            AT END CONTINUE
+            NOT AT END MOVE DBConnectConfigLine TO WS-DB-Password
+        END-READ
+        CLOSE DBConnectConfigFile
+        IF FUNCTION LENGTH(FUNCTION TRIM(WS-DB-UserID)) > 0
+            MOVE "Y" TO WS-DB-HasCredentials
+        END-IF
+    END-IF.
+
+LOAD-DB-MODE-PARM.
+    MOVE "N" TO WS-DBModeFromConfig
+    OPEN INPUT DBModeConfigFile
+    IF WS-ModeConfigStatus = ZERO
+        READ DBModeConfigFile
+            AT END CONTINUE
+            NOT AT END
+                MOVE DBModeConfigLine TO WS-MODE
+                MOVE "Y" TO WS-DBModeFromConfig
+        END-READ
+        CLOSE DBModeConfigFile
+    END-IF.
+
+READ-EMPLOYEE-CURSOR.
+    MOVE "Y" TO WS-ExtractFileOK
+    OPEN OUTPUT EmployeeExtractFile
+    IF WS-ExtractStatus NOT EQUAL ZERO
+        MOVE WS-ExtractStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to open EMPLOYEE.DAT. File Status: " WS-ExtractStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "OPEN" TO WS-ErrorLog-Operation
+        MOVE WS-ExtractStatus TO WS-ErrorLog-FileStatus
+        MOVE "EMPLOYEE.DAT" TO WS-ErrorLog-FileName
+        PERFORM LOG-DBINTEGRATION-ERROR
+        MOVE "Y" TO WS-DB-Failure
+        MOVE "N" TO WS-ExtractFileOK
+    END-IF
+
+    IF WS-ExtractFileOK = "Y"
+        EXEC SQL
+            DECLARE C1 CURSOR FOR
+            SELECT EMPLOYEE_ID, EMPLOYEE_NAME FROM EMPLOYEE
+        END-EXEC
+
+        EXEC SQL
+            OPEN C1
+        END-EXEC
+
+        MOVE "N" TO WS-END-OF-CURSOR
+        PERFORM UNTIL WS-END-OF-CURSOR = "Y"
+            EXEC SQL
+                FETCH NEXT FROM C1
+                INTO :WS-EMPLOYEE-ID, :WS-EMPLOYEE-NAME
+            END-EXEC
+
+            EVALUATE SQLCODE
+                WHEN ZERO
+                    DISPLAY WS-EMPLOYEE-ID " " WS-EMPLOYEE-NAME
+                    MOVE WS-EMPLOYEE-ID TO EX-EMPLOYEE-ID
+                    MOVE WS-EMPLOYEE-NAME TO EX-EMPLOYEE-NAME
+                    WRITE EmployeeExtractRecord
+                    IF WS-ExtractStatus NOT EQUAL ZERO
+                        MOVE WS-ExtractStatus TO WS-FileStatus-Lookup-Code
+                        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+                        DISPLAY "Error: Unable to write EMPLOYEE.DAT. File Status: " WS-ExtractStatus
+                                " - " WS-FileStatus-Lookup-Message
+                        MOVE "WRITE" TO WS-ErrorLog-Operation
+                        MOVE WS-ExtractStatus TO WS-ErrorLog-FileStatus
+                        MOVE "EMPLOYEE.DAT" TO WS-ErrorLog-FileName
+                        PERFORM LOG-DBINTEGRATION-ERROR
+                        MOVE "Y" TO WS-DB-Failure
+                    END-IF
+                WHEN 100
+                    MOVE "Y" TO WS-END-OF-CURSOR
+                WHEN OTHER
+                    DISPLAY "DB error during FETCH from C1. SQLCODE: " SQLCODE
+                    MOVE "FETCH" TO WS-ErrorLog-Operation
+                    MOVE SQLCODE TO WS-SQLCODE-Display
+                    MOVE WS-SQLCODE-Display TO WS-ErrorLog-FileStatus
+                    MOVE "EMPLOYEE" TO WS-ErrorLog-FileName
+                    PERFORM LOG-DBINTEGRATION-ERROR
+                    MOVE "Y" TO WS-END-OF-CURSOR
+                    MOVE "Y" TO WS-DB-Failure
+            END-EVALUATE
+        END-PERFORM
 
-    PERFORM UNTIL SQLCODE NOT EQUAL ZERO
         EXEC SQL
-            FETCH NEXT FROM C1
-            INTO :WS-EMPLOYEE-ID, :WS-EMPLOYEE-NAME
+            CLOSE C1
         END-EXEC
 
-        IF SQLCODE EQUAL ZERO
-            DISPLAY WS-EMPLOYEE-ID " " WS-EMPLOYEE-NAME
+        CLOSE EmployeeExtractFile
+        IF WS-ExtractStatus NOT EQUAL ZERO
+            MOVE WS-ExtractStatus TO WS-FileStatus-Lookup-Code
+            PERFORM LOOKUP-FILE-STATUS-MESSAGE
+            DISPLAY "Error: Unable to close EMPLOYEE.DAT. File Status: " WS-ExtractStatus
+                    " - " WS-FileStatus-Lookup-Message
+            MOVE "CLOSE" TO WS-ErrorLog-Operation
+            MOVE WS-ExtractStatus TO WS-ErrorLog-FileStatus
+            MOVE "EMPLOYEE.DAT" TO WS-ErrorLog-FileName
+            PERFORM LOG-DBINTEGRATION-ERROR
+            MOVE "Y" TO WS-DB-Failure
         END-IF
-    END-PERFORM
+    END-IF.
+
+ADD-EMPLOYEE.
+    DISPLAY "Enter new employee ID: "
+    ACCEPT WS-NEW-EMPLOYEE-ID
+    DISPLAY "Enter new employee name: "
+    ACCEPT WS-NEW-EMPLOYEE-NAME
 
     EXEC SQL
-        CLOSE C1
+        INSERT INTO EMPLOYEE (EMPLOYEE_ID, EMPLOYEE_NAME)
+        VALUES (:WS-NEW-EMPLOYEE-ID, :WS-NEW-EMPLOYEE-NAME)
     END-EXEC
 
+    IF SQLCODE EQUAL ZERO
+        EXEC SQL
+            COMMIT
+        END-EXEC
+        DISPLAY "Employee added successfully."
+    ELSE
+        DISPLAY "Error adding employee. SQLCODE: " SQLCODE
+        MOVE "INSERT" TO WS-ErrorLog-Operation
+        MOVE SQLCODE TO WS-SQLCODE-Display
+        MOVE WS-SQLCODE-Display TO WS-ErrorLog-FileStatus
+        MOVE "EMPLOYEE" TO WS-ErrorLog-FileName
+        PERFORM LOG-DBINTEGRATION-ERROR
+        EXEC SQL
+            ROLLBACK
+        END-EXEC
+        DISPLAY "Transaction rolled back."
+        MOVE "Y" TO WS-DB-Failure
+    END-IF.
+
+UPDATE-EMPLOYEE-NAME.
+    DISPLAY "Enter employee ID to correct: "
+    ACCEPT WS-UPDATE-EMPLOYEE-ID
+    DISPLAY "Enter corrected employee name: "
+    ACCEPT WS-NEW-EMPLOYEE-NAME
+
     EXEC SQL
-        DISCONNECT MYDB
-    END-EXEC.
+        UPDATE EMPLOYEE
+        SET EMPLOYEE_NAME = :WS-NEW-EMPLOYEE-NAME
+        WHERE EMPLOYEE_ID = :WS-UPDATE-EMPLOYEE-ID
+    END-EXEC
+
+    IF SQLCODE EQUAL ZERO
+        EXEC SQL
+            COMMIT
+        END-EXEC
+        DISPLAY "Employee name updated successfully."
+    ELSE
+        DISPLAY "Error updating employee. SQLCODE: " SQLCODE
+        MOVE "UPDATE" TO WS-ErrorLog-Operation
+        MOVE SQLCODE TO WS-SQLCODE-Display
+        MOVE WS-SQLCODE-Display TO WS-ErrorLog-FileStatus
+        MOVE "EMPLOYEE" TO WS-ErrorLog-FileName
+        PERFORM LOG-DBINTEGRATION-ERROR
+        EXEC SQL
+            ROLLBACK
+        END-EXEC
+        DISPLAY "Transaction rolled back."
+        MOVE "Y" TO WS-DB-Failure
+    END-IF.
+
+LOG-DBINTEGRATION-ERROR.
+    MOVE "DBIntegration" TO WS-ErrorLog-ProgramName
+    PERFORM LOG-ERROR-ENTRY.
+
+COPY "FileStatusLookup.cpy".
+COPY "ErrorLogWrite.cpy".
 
-    STOP RUN.
 END PROGRAM DBIntegration.
