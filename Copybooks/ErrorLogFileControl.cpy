@@ -0,0 +1,3 @@
+    SELECT ErrorLogFile ASSIGN TO "ERROR.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ErrorLog-OpenStatus.
