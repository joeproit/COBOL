@@ -0,0 +1,6 @@
+01 WS-ErrorLog-OpenStatus   PIC 9(2) VALUE ZEROS.
+01 WS-ErrorLog-Timestamp    PIC X(21) VALUE SPACES.
+01 WS-ErrorLog-ProgramName  PIC X(20) VALUE SPACES.
+01 WS-ErrorLog-Operation    PIC X(10) VALUE SPACES.
+01 WS-ErrorLog-FileStatus   PIC X(6)  VALUE SPACES.
+01 WS-ErrorLog-FileName     PIC X(30) VALUE SPACES.
