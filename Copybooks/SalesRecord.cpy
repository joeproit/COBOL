@@ -0,0 +1,7 @@
+01 SalesRecord.
+   05 SaleID PIC 9(5).
+   05 SaleDate PIC X(10).
+   05 ProductID PIC X(10).
+   05 Quantity PIC 9(3).
+   05 SalePrice PIC 9(7)V99.
+   05 SaleEmployeeID PIC 9(10).
