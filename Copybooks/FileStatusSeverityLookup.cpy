@@ -0,0 +1,13 @@
+CLASSIFY-FILE-STATUS-SEVERITY.
+    EVALUATE WS-FileStatus-Lookup-Code
+        WHEN "00"
+        WHEN "02"
+            MOVE "INFO" TO WS-FileStatus-Severity
+        WHEN "04"
+        WHEN "05"
+        WHEN "07"
+        WHEN "10"
+            MOVE "WARNING" TO WS-FileStatus-Severity
+        WHEN OTHER
+            MOVE "FATAL" TO WS-FileStatus-Severity
+    END-EVALUATE.
