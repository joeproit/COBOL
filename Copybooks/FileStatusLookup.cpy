@@ -0,0 +1,49 @@
+LOOKUP-FILE-STATUS-MESSAGE.
+    EVALUATE WS-FileStatus-Lookup-Code
+        WHEN "00"
+            MOVE "Successful completion" TO WS-FileStatus-Lookup-Message
+        WHEN "02"
+            MOVE "Successful, duplicate key detected" TO WS-FileStatus-Lookup-Message
+        WHEN "10"
+            MOVE "End of file reached" TO WS-FileStatus-Lookup-Message
+        WHEN "21"
+            MOVE "Sequence error on keyed access" TO WS-FileStatus-Lookup-Message
+        WHEN "22"
+            MOVE "Duplicate key on write/rewrite" TO WS-FileStatus-Lookup-Message
+        WHEN "23"
+            MOVE "Record not found" TO WS-FileStatus-Lookup-Message
+        WHEN "24"
+            MOVE "Boundary violation - beyond file end" TO WS-FileStatus-Lookup-Message
+        WHEN "30"
+            MOVE "Permanent I/O error" TO WS-FileStatus-Lookup-Message
+        WHEN "34"
+            MOVE "Boundary violation - disk full" TO WS-FileStatus-Lookup-Message
+        WHEN "35"
+            MOVE "File not found" TO WS-FileStatus-Lookup-Message
+        WHEN "37"
+            MOVE "I/O error - device does not support operation" TO WS-FileStatus-Lookup-Message
+        WHEN "38"
+            MOVE "File previously closed with lock" TO WS-FileStatus-Lookup-Message
+        WHEN "39"
+            MOVE "Conflicting file attributes" TO WS-FileStatus-Lookup-Message
+        WHEN "41"
+            MOVE "File already open" TO WS-FileStatus-Lookup-Message
+        WHEN "42"
+            MOVE "File not open" TO WS-FileStatus-Lookup-Message
+        WHEN "43"
+            MOVE "No current record for REWRITE/DELETE" TO WS-FileStatus-Lookup-Message
+        WHEN "44"
+            MOVE "Record length mismatch" TO WS-FileStatus-Lookup-Message
+        WHEN "46"
+            MOVE "No valid next record" TO WS-FileStatus-Lookup-Message
+        WHEN "47"
+            MOVE "READ attempted on file not opened for input" TO WS-FileStatus-Lookup-Message
+        WHEN "48"
+            MOVE "WRITE attempted on file not opened for output" TO WS-FileStatus-Lookup-Message
+        WHEN "49"
+            MOVE "DELETE/REWRITE attempted on file not opened I-O" TO WS-FileStatus-Lookup-Message
+        WHEN "91"
+            MOVE "File system or runtime error" TO WS-FileStatus-Lookup-Message
+        WHEN OTHER
+            MOVE "Unrecognized file status code" TO WS-FileStatus-Lookup-Message
+    END-EVALUATE.
