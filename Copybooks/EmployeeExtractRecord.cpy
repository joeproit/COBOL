@@ -0,0 +1,3 @@
+01  EmployeeExtractRecord.
+    05  EX-EMPLOYEE-ID               PIC 9(10).
+    05  EX-EMPLOYEE-NAME             PIC X(30).
