@@ -0,0 +1,2 @@
+FD ErrorLogFile.
+01 ErrorLogLine PIC X(129).
