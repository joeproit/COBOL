@@ -0,0 +1,2 @@
+01 WS-FileStatus-Lookup-Code PIC X(2) VALUE SPACES.
+01 WS-FileStatus-Lookup-Message PIC X(40) VALUE SPACES.
