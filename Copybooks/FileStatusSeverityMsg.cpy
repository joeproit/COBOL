@@ -0,0 +1 @@
+01 WS-FileStatus-Severity PIC X(7) VALUE SPACES.
