@@ -0,0 +1,23 @@
+LOG-ERROR-ENTRY.
+    MOVE FUNCTION CURRENT-DATE TO WS-ErrorLog-Timestamp
+    OPEN EXTEND ErrorLogFile
+    IF WS-ErrorLog-OpenStatus = "35"
+        OPEN OUTPUT ErrorLogFile
+        CLOSE ErrorLogFile
+        OPEN EXTEND ErrorLogFile
+    END-IF
+    IF WS-ErrorLog-OpenStatus = ZERO
+        MOVE SPACES TO ErrorLogLine
+        STRING WS-ErrorLog-Timestamp DELIMITED SIZE
+               "  Program:" DELIMITED SIZE
+               WS-ErrorLog-ProgramName DELIMITED SIZE
+               "  Operation:" DELIMITED SIZE
+               WS-ErrorLog-Operation DELIMITED SIZE
+               "  FileStatus:" DELIMITED SIZE
+               WS-ErrorLog-FileStatus DELIMITED SIZE
+               "  File:" DELIMITED SIZE
+               WS-ErrorLog-FileName DELIMITED SIZE
+               INTO ErrorLogLine
+        WRITE ErrorLogLine
+        CLOSE ErrorLogFile
+    END-IF.
