@@ -0,0 +1,92 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MasterDriver.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT DBModeConfigFile ASSIGN TO "DBMODE.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ModeConfigStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD DBModeConfigFile.
+01  DBModeConfigLine                PIC X(1).
+
+WORKING-STORAGE SECTION.
+01 WS-FileHandlingCmd   PIC X(40) VALUE "./FileHandling".
+01 WS-BatchProcessingCmd PIC X(40) VALUE "./BatchProcessing".
+01 WS-DBIntegrationCmd  PIC X(40) VALUE "./DatabaseIntegration".
+01 WS-StepConditionCode PIC S9(9) VALUE ZERO.
+01 WS-ModeConfigStatus  PIC 9(2) VALUE ZEROS.
+
+PROCEDURE DIVISION.
+Begin.
+    DISPLAY "MasterDriver: starting job stream"
+
+    PERFORM RUN-FILEHANDLING-STEP
+    PERFORM RUN-BATCHPROCESSING-STEP
+    PERFORM RUN-DBINTEGRATION-STEP
+
+    DISPLAY "MasterDriver: job stream completed successfully"
+    MOVE ZERO TO RETURN-CODE
+    STOP RUN.
+
+RUN-FILEHANDLING-STEP.
+    DISPLAY "Step 1: FileHandling (extract)"
+    CALL "SYSTEM" USING WS-FileHandlingCmd
+    DIVIDE RETURN-CODE BY 256 GIVING WS-StepConditionCode
+    IF RETURN-CODE NOT EQUAL ZERO
+        DISPLAY "MasterDriver: Step 1 FileHandling failed. Condition code: " WS-StepConditionCode
+        DISPLAY "MasterDriver: job stream aborted"
+        STOP RUN
+    END-IF.
+
+RUN-BATCHPROCESSING-STEP.
+    DISPLAY "Step 2: BatchProcessing (sales totals)"
+    CALL "SYSTEM" USING WS-BatchProcessingCmd
+    DIVIDE RETURN-CODE BY 256 GIVING WS-StepConditionCode
+    IF RETURN-CODE NOT EQUAL ZERO
+        DISPLAY "MasterDriver: Step 2 BatchProcessing failed. Condition code: " WS-StepConditionCode
+        DISPLAY "MasterDriver: job stream aborted"
+        STOP RUN
+    END-IF.
+
+RUN-DBINTEGRATION-STEP.
+    DISPLAY "Step 3: DBIntegration (employee pull)"
+    PERFORM WRITE-DB-MODE-CFG
+    CALL "SYSTEM" USING WS-DBIntegrationCmd
+    DIVIDE RETURN-CODE BY 256 GIVING WS-StepConditionCode
+    IF RETURN-CODE NOT EQUAL ZERO
+        DISPLAY "MasterDriver: Step 3 DBIntegration failed. Condition code: " WS-StepConditionCode
+        DISPLAY "MasterDriver: job stream aborted"
+        STOP RUN
+    END-IF.
+
+WRITE-DB-MODE-CFG.
+    MOVE "R" TO DBModeConfigLine
+    OPEN OUTPUT DBModeConfigFile
+    IF WS-ModeConfigStatus NOT EQUAL ZERO
+        DISPLAY "MasterDriver: Unable to open DBMODE.CFG. File Status: " WS-ModeConfigStatus
+        DISPLAY "MasterDriver: job stream aborted"
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    WRITE DBModeConfigLine
+    IF WS-ModeConfigStatus NOT EQUAL ZERO
+        DISPLAY "MasterDriver: Unable to write DBMODE.CFG. File Status: " WS-ModeConfigStatus
+        DISPLAY "MasterDriver: job stream aborted"
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    CLOSE DBModeConfigFile
+    IF WS-ModeConfigStatus NOT EQUAL ZERO
+        DISPLAY "MasterDriver: Unable to close DBMODE.CFG. File Status: " WS-ModeConfigStatus
+        DISPLAY "MasterDriver: job stream aborted"
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+END PROGRAM MasterDriver.
