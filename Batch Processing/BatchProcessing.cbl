@@ -8,22 +8,73 @@ FILE-CONTROL.
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-FileStatus-Code.
-           
+
+    SELECT SummaryFile ASSIGN TO "SALES-SUMMARY.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SummaryStatus.
+
+    SELECT RejectFile ASSIGN TO "SALES.REJ"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RejectStatus.
+
+    SELECT TaxConfigFile ASSIGN TO "TAXRATE.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TaxConfigStatus.
+
+    SELECT HistoryFile ASSIGN TO "SALES-HISTORY.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HistoryStatus.
+
+    COPY "ErrorLogFileControl.cpy".
+
 DATA DIVISION.
 FILE SECTION.
 FD SalesFile.
-01 SalesRecord PIC X(32).
-   05 SaleID PIC 9(5).
-   05 SaleDate PIC X(10).
-   05 ProductID PIC X(10).
-   05 Quantity PIC 9(3).
-   05 SalePrice PIC 9(7)V99.
+COPY "SalesRecord.cpy".
+
+FD SummaryFile.
+01 SummaryLine PIC X(80).
+
+FD RejectFile.
+01 RejectLine PIC X(80).
+
+FD TaxConfigFile.
+01 TaxConfigLine PIC X(20).
+
+FD HistoryFile.
+01 HistoryLine PIC X(80).
+
+COPY "ErrorLogFD.cpy".
 
 WORKING-STORAGE SECTION.
 01 WS-FileStatus-Code PIC 9(2) VALUE ZEROS.
+01 WS-SummaryStatus PIC 9(2) VALUE ZEROS.
+01 WS-RejectStatus PIC 9(2) VALUE ZEROS.
+01 WS-TaxConfigStatus PIC 9(2) VALUE ZEROS.
+01 WS-HistoryStatus PIC 9(2) VALUE ZEROS.
+01 WS-RunDate PIC 9(8) VALUE ZEROS.
 01 WS-EndOfFile PIC X VALUE "N".
+01 WS-INDEX PIC 9(3) VALUE ZEROS.
+01 WS-BlockRecordCount PIC 9(3) VALUE ZEROS.
 01 TotalSales PIC 9(9)V99 VALUE ZEROS.
 01 TotalQuantity PIC 9(6) VALUE ZEROS.
+01 TotalRejected PIC 9(6) VALUE ZEROS.
+01 TotalTax PIC 9(9)V99 VALUE ZEROS.
+
+01 WS-TaxRateTable.
+   05 WS-TaxRate OCCURS 50 TIMES.
+      10 WS-TaxRate-ProductID PIC X(10) VALUE SPACES.
+      10 WS-TaxRate-Rate PIC 9V9(4) VALUE ZEROS.
+01 WS-TaxRateCount PIC 9(3) VALUE ZEROS.
+01 WS-TaxRateIndex PIC 9(3) VALUE ZEROS.
+01 WS-TaxRate-ForSale PIC 9V9(4) VALUE ZEROS.
+01 WS-EndOfTaxConfig PIC X VALUE "N".
+01 WS-SaleAmount PIC 9(9)V99 VALUE ZEROS.
+01 WS-TaxAmount PIC 9(9)V99 VALUE ZEROS.
+
+01 WS-RecordValid PIC X VALUE "Y".
+01 WS-RejectReason PIC X(40) VALUE SPACES.
+01 WS-RejectSaleID-Edit PIC 9(5).
 
 01 BlockSalesRecordTable.
    05 BlockSalesRecord OCCURS 100 TIMES.
@@ -32,46 +83,402 @@ WORKING-STORAGE SECTION.
       10 BlockProductID PIC X(10).
       10 BlockQuantity PIC 9(3).
       10 BlockSalePrice PIC 9(7)V99.
+      10 BlockSaleEmployeeID PIC 9(10).
+
+01 WS-ProductTotalTable.
+   05 WS-ProductTotal OCCURS 500 TIMES.
+      10 WS-ProductTotal-ID PIC X(10) VALUE SPACES.
+      10 WS-ProductTotal-Qty PIC 9(6) VALUE ZEROS.
+      10 WS-ProductTotal-Amt PIC 9(9)V99 VALUE ZEROS.
+01 WS-ProductTotalCount PIC 9(3) VALUE ZEROS.
+01 WS-ProductIndex PIC 9(3) VALUE ZEROS.
+01 WS-Found PIC X VALUE "N".
+01 WS-ProductOverflowCount PIC 9(6) VALUE ZEROS.
+
+01 WS-SortSwapped PIC X VALUE "N".
+01 WS-SortTemp-ID PIC X(10).
+01 WS-SortTemp-Qty PIC 9(6).
+01 WS-SortTemp-Amt PIC 9(9)V99.
+
+01 WS-Report-Qty-Edit PIC ZZZ,ZZ9.
+01 WS-Report-Amt-Edit PIC ZZZ,ZZZ,ZZ9.99.
+01 WS-Report-Tax-Edit PIC ZZZ,ZZZ,ZZ9.99.
+
+01 WS-History-Qty-Edit PIC ZZZ,ZZ9.
+01 WS-History-Amt-Edit PIC ZZZ,ZZZ,ZZ9.99.
+01 WS-History-Tax-Edit PIC ZZZ,ZZZ,ZZ9.99.
+
+COPY "FileStatusMsg.cpy".
+COPY "ErrorLogFields.cpy".
 
 PROCEDURE DIVISION.
 Begin.
+    PERFORM LOAD-TAX-RATES
+
     OPEN INPUT SalesFile
     IF WS-FileStatus-Code NOT EQUAL ZERO
+        MOVE WS-FileStatus-Code TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
         DISPLAY "Error: Unable to open SALES.DAT. File Status: " WS-FileStatus-Code
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "OPEN" TO WS-ErrorLog-Operation
+        MOVE WS-FileStatus-Code TO WS-ErrorLog-FileStatus
+        MOVE "SALES.DAT" TO WS-ErrorLog-FileName
+        PERFORM LOG-BATCH-ERROR
+        MOVE 8 TO RETURN-CODE
         STOP RUN
     END-IF.
 
-    READ SalesFile INTO BlockSalesRecordTable
-        AT END SET WS-EndOfFile TO "Y"
-        NOT AT END PERFORM DISPLAY-BLOCK-RECORDS
-    END-READ.
+    OPEN OUTPUT SummaryFile
+    IF WS-SummaryStatus NOT EQUAL ZERO
+        MOVE WS-SummaryStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to open SALES-SUMMARY.RPT. File Status: " WS-SummaryStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "OPEN" TO WS-ErrorLog-Operation
+        MOVE WS-SummaryStatus TO WS-ErrorLog-FileStatus
+        MOVE "SALES-SUMMARY.RPT" TO WS-ErrorLog-FileName
+        PERFORM LOG-BATCH-ERROR
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF.
 
-    PERFORM UNTIL WS-EndOfFile = "Y"
-        PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 100
-            COMPUTE TotalSales = TotalSales + (BlockQuantity(WS-INDEX) * BlockSalePrice(WS-INDEX))
-            ADD BlockQuantity(WS-INDEX) TO TotalQuantity
+    OPEN OUTPUT RejectFile
+    IF WS-RejectStatus NOT EQUAL ZERO
+        MOVE WS-RejectStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to open SALES.REJ. File Status: " WS-RejectStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "OPEN" TO WS-ErrorLog-Operation
+        MOVE WS-RejectStatus TO WS-ErrorLog-FileStatus
+        MOVE "SALES.REJ" TO WS-ErrorLog-FileName
+        PERFORM LOG-BATCH-ERROR
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    PERFORM READ-SALES-BLOCK
+
+    PERFORM UNTIL WS-BlockRecordCount = ZERO
+        PERFORM DISPLAY-BLOCK-RECORDS
+
+        PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-BlockRecordCount
+            PERFORM VALIDATE-SALE-RECORD
+            IF WS-RecordValid = "Y"
+                PERFORM COMPUTE-SALE-TAX
+                COMPUTE TotalSales = TotalSales + WS-SaleAmount + WS-TaxAmount
+                ADD WS-TaxAmount TO TotalTax
+                ADD BlockQuantity(WS-INDEX) TO TotalQuantity
+                PERFORM ACCUMULATE-PRODUCT-TOTAL
+            ELSE
+                PERFORM WRITE-REJECT-RECORD
+            END-IF
         END-PERFORM
 
-        READ SalesFile INTO BlockSalesRecordTable
-            AT END SET WS-EndOfFile TO "Y"
-            NOT AT END PERFORM DISPLAY-BLOCK-RECORDS
-        END-READ
+        PERFORM READ-SALES-BLOCK
     END-PERFORM.
 
     DISPLAY "Total Sales: " TotalSales
     DISPLAY "Total Quantity: " TotalQuantity
+    DISPLAY "Total Tax: " TotalTax
+    DISPLAY "Total Rejected: " TotalRejected
+
+    IF WS-ProductOverflowCount > ZERO
+        DISPLAY "Warning: " WS-ProductOverflowCount
+                " product occurrence(s) beyond the 500-distinct-product "
+                "breakdown limit were excluded from the per-product report"
+    END-IF
+
+    PERFORM SORT-PRODUCT-TOTALS
+    PERFORM WRITE-SUMMARY-REPORT
+    PERFORM MONTH-END-CLOSE
 
     CLOSE SalesFile
     IF WS-FileStatus-Code NOT EQUAL ZERO
+        MOVE WS-FileStatus-Code TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
         DISPLAY "Error: Unable to close SALES.DAT. File Status: " WS-FileStatus-Code
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "CLOSE" TO WS-ErrorLog-Operation
+        MOVE WS-FileStatus-Code TO WS-ErrorLog-FileStatus
+        MOVE "SALES.DAT" TO WS-ErrorLog-FileName
+        PERFORM LOG-BATCH-ERROR
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    CLOSE SummaryFile
+    IF WS-SummaryStatus NOT EQUAL ZERO
+        MOVE WS-SummaryStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to close SALES-SUMMARY.RPT. File Status: " WS-SummaryStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "CLOSE" TO WS-ErrorLog-Operation
+        MOVE WS-SummaryStatus TO WS-ErrorLog-FileStatus
+        MOVE "SALES-SUMMARY.RPT" TO WS-ErrorLog-FileName
+        PERFORM LOG-BATCH-ERROR
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    CLOSE RejectFile
+    IF WS-RejectStatus NOT EQUAL ZERO
+        MOVE WS-RejectStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to close SALES.REJ. File Status: " WS-RejectStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "CLOSE" TO WS-ErrorLog-Operation
+        MOVE WS-RejectStatus TO WS-ErrorLog-FileStatus
+        MOVE "SALES.REJ" TO WS-ErrorLog-FileName
+        PERFORM LOG-BATCH-ERROR
+        MOVE 8 TO RETURN-CODE
         STOP RUN
     END-IF.
 
+    MOVE ZERO TO RETURN-CODE
     STOP RUN.
 
+READ-SALES-BLOCK.
+    MOVE ZERO TO WS-BlockRecordCount
+    PERFORM VARYING WS-INDEX FROM 1 BY 1
+            UNTIL WS-INDEX > 100 OR WS-EndOfFile = "Y"
+        READ SalesFile INTO BlockSalesRecord(WS-INDEX)
+            AT END SET WS-EndOfFile TO "Y"
+            NOT AT END ADD 1 TO WS-BlockRecordCount
+        END-READ
+    END-PERFORM.
+
 DISPLAY-BLOCK-RECORDS.
-    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 100
-        DISPLAY BlockSalesRecord(WS-INDEX:32)
+    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-BlockRecordCount
+        DISPLAY BlockSalesRecord(WS-INDEX)
     END-PERFORM.
 
+VALIDATE-SALE-RECORD.
+    MOVE "Y" TO WS-RecordValid
+    MOVE SPACES TO WS-RejectReason
+    EVALUATE TRUE
+        WHEN BlockSaleID(WS-INDEX) = ZERO
+            MOVE "N" TO WS-RecordValid
+            MOVE "Invalid sale ID - zero" TO WS-RejectReason
+        WHEN BlockQuantity(WS-INDEX) = ZERO
+            MOVE "N" TO WS-RecordValid
+            MOVE "Invalid quantity - zero" TO WS-RejectReason
+        WHEN BlockSalePrice(WS-INDEX) = ZERO
+            MOVE "N" TO WS-RecordValid
+            MOVE "Invalid sale price - zero" TO WS-RejectReason
+        WHEN BlockSaleDate(WS-INDEX)(5:1) NOT = "-"
+                OR BlockSaleDate(WS-INDEX)(8:1) NOT = "-"
+            MOVE "N" TO WS-RecordValid
+            MOVE "Invalid sale date format" TO WS-RejectReason
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+WRITE-REJECT-RECORD.
+    ADD 1 TO TotalRejected
+    MOVE BlockSaleID(WS-INDEX) TO WS-RejectSaleID-Edit
+    MOVE SPACES TO RejectLine
+    STRING "SaleID: " DELIMITED SIZE
+           WS-RejectSaleID-Edit DELIMITED SIZE
+           "  Reason: " DELIMITED SIZE
+           WS-RejectReason DELIMITED SIZE
+           INTO RejectLine
+    WRITE RejectLine.
+
+LOAD-TAX-RATES.
+    MOVE ZERO TO WS-TaxRateCount
+    OPEN INPUT TaxConfigFile
+    IF WS-TaxConfigStatus = ZERO
+        PERFORM UNTIL WS-EndOfTaxConfig = "Y"
+            READ TaxConfigFile
+                AT END SET WS-EndOfTaxConfig TO "Y"
+                NOT AT END
+                    IF WS-TaxRateCount < 50
+                        ADD 1 TO WS-TaxRateCount
+                        MOVE TaxConfigLine(1:10) TO WS-TaxRate-ProductID(WS-TaxRateCount)
+                        MOVE FUNCTION NUMVAL(TaxConfigLine(11:10))
+                            TO WS-TaxRate-Rate(WS-TaxRateCount)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE TaxConfigFile
+    END-IF.
+
+COMPUTE-SALE-TAX.
+    COMPUTE WS-SaleAmount = BlockQuantity(WS-INDEX) * BlockSalePrice(WS-INDEX)
+    MOVE ZERO TO WS-TaxRate-ForSale
+    PERFORM VARYING WS-TaxRateIndex FROM 1 BY 1
+            UNTIL WS-TaxRateIndex > WS-TaxRateCount
+        IF WS-TaxRate-ProductID(WS-TaxRateIndex) = BlockProductID(WS-INDEX)
+            MOVE WS-TaxRate-Rate(WS-TaxRateIndex) TO WS-TaxRate-ForSale
+        END-IF
+    END-PERFORM
+    COMPUTE WS-TaxAmount = WS-SaleAmount * WS-TaxRate-ForSale.
+
+ACCUMULATE-PRODUCT-TOTAL.
+    MOVE "N" TO WS-Found
+    PERFORM VARYING WS-ProductIndex FROM 1 BY 1
+            UNTIL WS-ProductIndex > WS-ProductTotalCount
+        IF WS-ProductTotal-ID(WS-ProductIndex) = BlockProductID(WS-INDEX)
+            ADD BlockQuantity(WS-INDEX) TO WS-ProductTotal-Qty(WS-ProductIndex)
+            COMPUTE WS-ProductTotal-Amt(WS-ProductIndex) =
+                WS-ProductTotal-Amt(WS-ProductIndex) +
+                (BlockQuantity(WS-INDEX) * BlockSalePrice(WS-INDEX))
+            MOVE "Y" TO WS-Found
+        END-IF
+    END-PERFORM
+
+    IF WS-Found = "N"
+        IF WS-ProductTotalCount < 500
+            ADD 1 TO WS-ProductTotalCount
+            MOVE BlockProductID(WS-INDEX) TO WS-ProductTotal-ID(WS-ProductTotalCount)
+            MOVE BlockQuantity(WS-INDEX) TO WS-ProductTotal-Qty(WS-ProductTotalCount)
+            COMPUTE WS-ProductTotal-Amt(WS-ProductTotalCount) =
+                BlockQuantity(WS-INDEX) * BlockSalePrice(WS-INDEX)
+        ELSE
+            ADD 1 TO WS-ProductOverflowCount
+            DISPLAY "Warning: product breakdown table full (500 distinct products) - "
+                    "ProductID " BlockProductID(WS-INDEX)
+                    " folded out of the per-product breakdown"
+        END-IF
+    END-IF.
+
+SORT-PRODUCT-TOTALS.
+    MOVE "Y" TO WS-SortSwapped
+    PERFORM UNTIL WS-SortSwapped = "N"
+        MOVE "N" TO WS-SortSwapped
+        PERFORM VARYING WS-ProductIndex FROM 1 BY 1
+                UNTIL WS-ProductIndex > WS-ProductTotalCount - 1
+            IF WS-ProductTotal-ID(WS-ProductIndex) > WS-ProductTotal-ID(WS-ProductIndex + 1)
+                MOVE WS-ProductTotal-ID(WS-ProductIndex) TO WS-SortTemp-ID
+                MOVE WS-ProductTotal-Qty(WS-ProductIndex) TO WS-SortTemp-Qty
+                MOVE WS-ProductTotal-Amt(WS-ProductIndex) TO WS-SortTemp-Amt
+
+                MOVE WS-ProductTotal-ID(WS-ProductIndex + 1) TO WS-ProductTotal-ID(WS-ProductIndex)
+                MOVE WS-ProductTotal-Qty(WS-ProductIndex + 1) TO WS-ProductTotal-Qty(WS-ProductIndex)
+                MOVE WS-ProductTotal-Amt(WS-ProductIndex + 1) TO WS-ProductTotal-Amt(WS-ProductIndex)
+
+                MOVE WS-SortTemp-ID TO WS-ProductTotal-ID(WS-ProductIndex + 1)
+                MOVE WS-SortTemp-Qty TO WS-ProductTotal-Qty(WS-ProductIndex + 1)
+                MOVE WS-SortTemp-Amt TO WS-ProductTotal-Amt(WS-ProductIndex + 1)
+
+                MOVE "Y" TO WS-SortSwapped
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+WRITE-SUMMARY-REPORT.
+    MOVE SPACES TO SummaryLine
+    STRING "PRODUCT SALES SUMMARY" INTO SummaryLine
+    WRITE SummaryLine
+
+    MOVE SPACES TO SummaryLine
+    WRITE SummaryLine
+
+    MOVE SPACES TO SummaryLine
+    STRING "PRODUCT ID" DELIMITED SIZE
+           "     QUANTITY" DELIMITED SIZE
+           "        AMOUNT" DELIMITED SIZE
+           INTO SummaryLine
+    WRITE SummaryLine
+
+    PERFORM VARYING WS-ProductIndex FROM 1 BY 1
+            UNTIL WS-ProductIndex > WS-ProductTotalCount
+        MOVE WS-ProductTotal-Qty(WS-ProductIndex) TO WS-Report-Qty-Edit
+        MOVE WS-ProductTotal-Amt(WS-ProductIndex) TO WS-Report-Amt-Edit
+        MOVE SPACES TO SummaryLine
+        STRING WS-ProductTotal-ID(WS-ProductIndex) DELIMITED SIZE
+               "  " DELIMITED SIZE
+               WS-Report-Qty-Edit DELIMITED SIZE
+               "  " DELIMITED SIZE
+               WS-Report-Amt-Edit DELIMITED SIZE
+               INTO SummaryLine
+        WRITE SummaryLine
+    END-PERFORM
+
+    MOVE SPACES TO SummaryLine
+    WRITE SummaryLine
+
+    MOVE TotalQuantity TO WS-Report-Qty-Edit
+    MOVE TotalSales TO WS-Report-Amt-Edit
+    MOVE SPACES TO SummaryLine
+    STRING "GRAND TOTAL" DELIMITED SIZE
+           "      " DELIMITED SIZE
+           WS-Report-Qty-Edit DELIMITED SIZE
+           "  " DELIMITED SIZE
+           WS-Report-Amt-Edit DELIMITED SIZE
+           INTO SummaryLine
+    WRITE SummaryLine
+
+    MOVE TotalTax TO WS-Report-Tax-Edit
+    MOVE SPACES TO SummaryLine
+    STRING "TOTAL TAX" DELIMITED SIZE
+           "              " DELIMITED SIZE
+           WS-Report-Tax-Edit DELIMITED SIZE
+           INTO SummaryLine
+    WRITE SummaryLine.
+
+MONTH-END-CLOSE.
+    ACCEPT WS-RunDate FROM DATE YYYYMMDD
+
+    OPEN EXTEND HistoryFile
+    IF WS-HistoryStatus = "35"
+        OPEN OUTPUT HistoryFile
+        CLOSE HistoryFile
+        OPEN EXTEND HistoryFile
+    END-IF
+    IF WS-HistoryStatus NOT EQUAL ZERO
+        MOVE WS-HistoryStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to open SALES-HISTORY.DAT. File Status: " WS-HistoryStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "OPEN" TO WS-ErrorLog-Operation
+        MOVE WS-HistoryStatus TO WS-ErrorLog-FileStatus
+        MOVE "SALES-HISTORY.DAT" TO WS-ErrorLog-FileName
+        PERFORM LOG-BATCH-ERROR
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    MOVE TotalQuantity TO WS-History-Qty-Edit
+    MOVE TotalSales TO WS-History-Amt-Edit
+    MOVE TotalTax TO WS-History-Tax-Edit
+    MOVE SPACES TO HistoryLine
+    STRING "Run Date: " DELIMITED SIZE
+           WS-RunDate DELIMITED SIZE
+           "  Quantity: " DELIMITED SIZE
+           WS-History-Qty-Edit DELIMITED SIZE
+           "  Sales: " DELIMITED SIZE
+           WS-History-Amt-Edit DELIMITED SIZE
+           "  Tax: " DELIMITED SIZE
+           WS-History-Tax-Edit DELIMITED SIZE
+           INTO HistoryLine
+    WRITE HistoryLine
+
+    CLOSE HistoryFile
+    IF WS-HistoryStatus NOT EQUAL ZERO
+        MOVE WS-HistoryStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to close SALES-HISTORY.DAT. File Status: " WS-HistoryStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "CLOSE" TO WS-ErrorLog-Operation
+        MOVE WS-HistoryStatus TO WS-ErrorLog-FileStatus
+        MOVE "SALES-HISTORY.DAT" TO WS-ErrorLog-FileName
+        PERFORM LOG-BATCH-ERROR
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    MOVE ZERO TO TotalSales
+    MOVE ZERO TO TotalQuantity
+    MOVE ZERO TO TotalTax
+    MOVE ZERO TO TotalRejected.
+
+LOG-BATCH-ERROR.
+    MOVE "BatchProcessing" TO WS-ErrorLog-ProgramName
+    PERFORM LOG-ERROR-ENTRY.
+
+COPY "FileStatusLookup.cpy".
+COPY "ErrorLogWrite.cpy".
+
 END PROGRAM BatchProcessing.
