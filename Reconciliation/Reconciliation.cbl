@@ -0,0 +1,174 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Reconciliation.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EmployeeFile ASSIGN TO "EMPLOYEE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EmployeeStatus.
+
+    SELECT SalesFile ASSIGN TO "SALES.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-SalesStatus.
+
+    SELECT ReconcileFile ASSIGN TO "RECONCILE.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ReconcileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD EmployeeFile.
+COPY "EmployeeExtractRecord.cpy".
+
+FD SalesFile.
+COPY "SalesRecord.cpy".
+
+FD ReconcileFile.
+01 ReconcileLine PIC X(90).
+
+WORKING-STORAGE SECTION.
+01 WS-EmployeeStatus PIC 9(2) VALUE ZEROS.
+01 WS-SalesStatus PIC 9(2) VALUE ZEROS.
+01 WS-ReconcileStatus PIC 9(2) VALUE ZEROS.
+01 WS-EndOfEmployees PIC X VALUE "N".
+01 WS-EndOfSales PIC X VALUE "N".
+
+01 WS-EmployeeTable.
+   05 WS-Employee OCCURS 200 TIMES.
+      10 WS-Employee-ID PIC 9(10) VALUE ZEROS.
+      10 WS-Employee-Name PIC X(30) VALUE SPACES.
+      10 WS-Employee-HasSales PIC X VALUE "N".
+01 WS-EmployeeCount PIC 9(4) VALUE ZEROS.
+01 WS-EmployeeIndex PIC 9(4) VALUE ZEROS.
+01 WS-Found PIC X VALUE "N".
+
+01 WS-OrphanSaleCount PIC 9(6) VALUE ZEROS.
+01 WS-InactiveEmployeeCount PIC 9(4) VALUE ZEROS.
+01 WS-EmployeeOverflowCount PIC 9(6) VALUE ZEROS.
+
+01 WS-SaleID-Edit PIC 9(5).
+01 WS-EmployeeID-Edit PIC 9(10).
+
+COPY "FileStatusMsg.cpy".
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM OPEN-FILES
+    PERFORM LOAD-EMPLOYEES
+    PERFORM SCAN-SALES
+    PERFORM REPORT-INACTIVE-EMPLOYEES
+
+    DISPLAY "Orphan sales (unknown employee): " WS-OrphanSaleCount
+    DISPLAY "Active employees with no sales:   " WS-InactiveEmployeeCount
+
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT EmployeeFile
+    IF WS-EmployeeStatus NOT EQUAL ZERO
+        MOVE WS-EmployeeStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to open EMPLOYEE.DAT. File Status: " WS-EmployeeStatus
+                " - " WS-FileStatus-Lookup-Message
+        STOP RUN
+    END-IF
+
+    OPEN INPUT SalesFile
+    IF WS-SalesStatus NOT EQUAL ZERO
+        MOVE WS-SalesStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to open SALES.DAT. File Status: " WS-SalesStatus
+                " - " WS-FileStatus-Lookup-Message
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT ReconcileFile
+    IF WS-ReconcileStatus NOT EQUAL ZERO
+        MOVE WS-ReconcileStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to open RECONCILE.RPT. File Status: " WS-ReconcileStatus
+                " - " WS-FileStatus-Lookup-Message
+        STOP RUN
+    END-IF.
+
+CLOSE-FILES.
+    CLOSE EmployeeFile
+    CLOSE SalesFile
+    CLOSE ReconcileFile.
+
+LOAD-EMPLOYEES.
+    PERFORM UNTIL WS-EndOfEmployees = "Y"
+        READ EmployeeFile
+            AT END SET WS-EndOfEmployees TO "Y"
+            NOT AT END
+                IF WS-EmployeeCount < 200
+                    ADD 1 TO WS-EmployeeCount
+                    MOVE EX-EMPLOYEE-ID TO WS-Employee-ID(WS-EmployeeCount)
+                    MOVE EX-EMPLOYEE-NAME TO WS-Employee-Name(WS-EmployeeCount)
+                    MOVE "N" TO WS-Employee-HasSales(WS-EmployeeCount)
+                ELSE
+                    ADD 1 TO WS-EmployeeOverflowCount
+                END-IF
+        END-READ
+    END-PERFORM
+
+    IF WS-EmployeeOverflowCount > ZERO
+        DISPLAY "Warning: " WS-EmployeeOverflowCount
+                " employee(s) beyond the 200-employee table limit were "
+                "excluded from reconciliation"
+    END-IF.
+
+SCAN-SALES.
+    PERFORM UNTIL WS-EndOfSales = "Y"
+        READ SalesFile
+            AT END SET WS-EndOfSales TO "Y"
+            NOT AT END PERFORM MATCH-SALE-TO-EMPLOYEE
+        END-READ
+    END-PERFORM.
+
+MATCH-SALE-TO-EMPLOYEE.
+    MOVE "N" TO WS-Found
+    PERFORM VARYING WS-EmployeeIndex FROM 1 BY 1
+            UNTIL WS-EmployeeIndex > WS-EmployeeCount
+        IF WS-Employee-ID(WS-EmployeeIndex) = SaleEmployeeID
+            MOVE "Y" TO WS-Employee-HasSales(WS-EmployeeIndex)
+            MOVE "Y" TO WS-Found
+        END-IF
+    END-PERFORM
+
+    IF WS-Found = "N"
+        ADD 1 TO WS-OrphanSaleCount
+        MOVE SaleID TO WS-SaleID-Edit
+        MOVE SaleEmployeeID TO WS-EmployeeID-Edit
+        MOVE SPACES TO ReconcileLine
+        STRING "Sale #" DELIMITED SIZE
+               WS-SaleID-Edit DELIMITED SIZE
+               " references unknown Employee ID " DELIMITED SIZE
+               WS-EmployeeID-Edit DELIMITED SIZE
+               INTO ReconcileLine
+        WRITE ReconcileLine
+    END-IF.
+
+REPORT-INACTIVE-EMPLOYEES.
+    PERFORM VARYING WS-EmployeeIndex FROM 1 BY 1
+            UNTIL WS-EmployeeIndex > WS-EmployeeCount
+        IF WS-Employee-HasSales(WS-EmployeeIndex) = "N"
+            ADD 1 TO WS-InactiveEmployeeCount
+            MOVE WS-Employee-ID(WS-EmployeeIndex) TO WS-EmployeeID-Edit
+            MOVE SPACES TO ReconcileLine
+            STRING "Employee " DELIMITED SIZE
+                   WS-EmployeeID-Edit DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   WS-Employee-Name(WS-EmployeeIndex) DELIMITED SIZE
+                   " has no sales activity this period" DELIMITED SIZE
+                   INTO ReconcileLine
+            WRITE ReconcileLine
+        END-IF
+    END-PERFORM.
+
+COPY "FileStatusLookup.cpy".
+
+END PROGRAM Reconciliation.
