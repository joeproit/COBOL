@@ -0,0 +1,302 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. StatementGeneration.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CustomerMasterFile ASSIGN TO "CUSTOMER.MASTER"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CM-CustomerName
+           FILE STATUS IS WS-MasterStatus.
+
+    SELECT TransactionLogFile ASSIGN TO "TRANSACTION.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TranLogStatus.
+
+    SELECT InterestConfigFile ASSIGN TO "INTEREST.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ConfigStatus.
+
+    SELECT StatementFile ASSIGN TO "STATEMENT.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-StatementStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerMasterFile.
+01 CustomerMasterRecord.
+   05 CM-CustomerName       PIC X(20).
+   05 CM-AccountBalance     PIC 9(7)V99.
+   05 CM-LastStatementDate  PIC 9(8).
+
+FD TransactionLogFile.
+01 TransactionLogRecord.
+   05 TL-CustomerName     PIC X(20).
+   05 TL-TranDate         PIC 9(8).
+   05 TL-TransactionType  PIC X.
+   05 TL-Amount           PIC 9(7)V99.
+   05 TL-BalanceAfter     PIC 9(7)V99.
+
+FD InterestConfigFile.
+01 InterestConfigLine PIC X(15).
+
+FD StatementFile.
+01 StatementLine PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-MasterStatus PIC 9(2) VALUE ZEROS.
+01 WS-TranLogStatus PIC 9(2) VALUE ZEROS.
+01 WS-ConfigStatus PIC 9(2) VALUE ZEROS.
+01 WS-StatementStatus PIC 9(2) VALUE ZEROS.
+01 WS-CustomerFound PIC X VALUE "N".
+
+01 WS-StatementCustomer PIC X(20) VALUE SPACES.
+01 WS-InterestRate PIC 9V9(4) VALUE ZEROS.
+01 WS-EndOfTranLog PIC X VALUE "N".
+
+01 WS-TranTable.
+   05 WS-Tran OCCURS 200 TIMES.
+      10 WS-Tran-Date PIC 9(8).
+      10 WS-Tran-Type PIC X.
+      10 WS-Tran-Amount PIC 9(7)V99.
+      10 WS-Tran-BalanceAfter PIC 9(7)V99.
+01 WS-TranCount PIC 9(4) VALUE ZEROS.
+01 WS-TranIndex PIC 9(4) VALUE ZEROS.
+01 WS-TranOverflowCount PIC 9(6) VALUE ZEROS.
+
+01 WS-OpeningBalance PIC 9(7)V99 VALUE ZEROS.
+01 WS-ClosingBalance PIC 9(7)V99 VALUE ZEROS.
+01 WS-InterestAmount PIC 9(7)V99 VALUE ZEROS.
+01 WS-NewClosingBalance PIC 9(7)V99 VALUE ZEROS.
+
+01 WS-CurrentDate PIC 9(8) VALUE ZEROS.
+01 WS-InterestAlreadyPosted PIC X VALUE "N".
+
+01 WS-Date-Edit PIC 9(4)/99/99.
+01 WS-Amount-Edit PIC Z(6)9.99.
+01 WS-Balance-Edit PIC Z(6)9.99.
+01 WS-TypeLabel PIC X(12) VALUE SPACES.
+
+COPY "FileStatusMsg.cpy".
+
+PROCEDURE DIVISION.
+Begin.
+    DISPLAY "Enter the customer name for the statement: ".
+    ACCEPT WS-StatementCustomer.
+    IF FUNCTION LENGTH(FUNCTION TRIM(WS-StatementCustomer)) = 0
+        DISPLAY "Error: Customer name cannot be empty."
+        STOP RUN
+    END-IF.
+
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CurrentDate
+
+    PERFORM OPEN-MASTER-FILE
+    PERFORM LOOKUP-CUSTOMER
+    IF WS-CustomerFound = "N"
+        DISPLAY "Error: No account on file for " WS-StatementCustomer
+        CLOSE CustomerMasterFile
+        STOP RUN
+    END-IF.
+
+    PERFORM LOAD-INTEREST-RATE
+    PERFORM LOAD-PERIOD-TRANSACTIONS
+    PERFORM COMPUTE-OPENING-AND-CLOSING
+    PERFORM WRITE-STATEMENT
+    PERFORM POST-INTEREST-TO-MASTER
+
+    CLOSE CustomerMasterFile
+
+    DISPLAY "Statement written to STATEMENT.RPT for " WS-StatementCustomer
+    MOVE ZERO TO RETURN-CODE
+    STOP RUN.
+
+OPEN-MASTER-FILE.
+    OPEN I-O CustomerMasterFile
+    IF WS-MasterStatus NOT EQUAL ZERO
+        MOVE WS-MasterStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to open CUSTOMER.MASTER. File Status: " WS-MasterStatus
+                " - " WS-FileStatus-Lookup-Message
+        STOP RUN
+    END-IF.
+
+LOOKUP-CUSTOMER.
+    MOVE WS-StatementCustomer TO CM-CustomerName
+    READ CustomerMasterFile
+        INVALID KEY
+            MOVE "N" TO WS-CustomerFound
+        NOT INVALID KEY
+            MOVE "Y" TO WS-CustomerFound
+    END-READ.
+
+LOAD-INTEREST-RATE.
+    MOVE ZEROS TO WS-InterestRate
+    OPEN INPUT InterestConfigFile
+    IF WS-ConfigStatus = ZERO
+        READ InterestConfigFile
+            AT END CONTINUE
+            NOT AT END COMPUTE WS-InterestRate = FUNCTION NUMVAL(InterestConfigLine)
+        END-READ
+        CLOSE InterestConfigFile
+    END-IF.
+
+LOAD-PERIOD-TRANSACTIONS.
+    MOVE ZERO TO WS-TranCount
+    MOVE ZERO TO WS-TranOverflowCount
+    OPEN INPUT TransactionLogFile
+    IF WS-TranLogStatus = ZERO
+        PERFORM UNTIL WS-EndOfTranLog = "Y"
+            READ TransactionLogFile
+                AT END SET WS-EndOfTranLog TO "Y"
+                NOT AT END
+                    IF TL-CustomerName = WS-StatementCustomer
+                            AND TL-TranDate > CM-LastStatementDate
+                        IF WS-TranCount < 200
+                            ADD 1 TO WS-TranCount
+                            MOVE TL-TranDate TO WS-Tran-Date(WS-TranCount)
+                            MOVE TL-TransactionType TO WS-Tran-Type(WS-TranCount)
+                            MOVE TL-Amount TO WS-Tran-Amount(WS-TranCount)
+                            MOVE TL-BalanceAfter TO WS-Tran-BalanceAfter(WS-TranCount)
+                        ELSE
+                            ADD 1 TO WS-TranOverflowCount
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE TransactionLogFile
+    END-IF
+    IF WS-TranOverflowCount > ZERO
+        DISPLAY "Warning: " WS-TranOverflowCount
+                " transaction(s) for " WS-StatementCustomer
+                " beyond the 200-row period table were excluded from the statement"
+    END-IF.
+
+COMPUTE-OPENING-AND-CLOSING.
+    IF WS-TranCount = ZERO
+        MOVE CM-AccountBalance TO WS-OpeningBalance
+        MOVE CM-AccountBalance TO WS-ClosingBalance
+    ELSE
+        EVALUATE WS-Tran-Type(1)
+            WHEN "D"
+            WHEN "X"
+                COMPUTE WS-OpeningBalance =
+                    WS-Tran-BalanceAfter(1) - WS-Tran-Amount(1)
+            WHEN OTHER
+                COMPUTE WS-OpeningBalance =
+                    WS-Tran-BalanceAfter(1) + WS-Tran-Amount(1)
+        END-EVALUATE
+        MOVE WS-Tran-BalanceAfter(WS-TranCount) TO WS-ClosingBalance
+    END-IF
+
+    IF CM-LastStatementDate = WS-CurrentDate
+        MOVE "Y" TO WS-InterestAlreadyPosted
+        MOVE ZEROS TO WS-InterestAmount
+        MOVE WS-ClosingBalance TO WS-NewClosingBalance
+    ELSE
+        COMPUTE WS-InterestAmount = WS-ClosingBalance * WS-InterestRate
+        COMPUTE WS-NewClosingBalance = WS-ClosingBalance + WS-InterestAmount
+    END-IF.
+
+WRITE-STATEMENT.
+    OPEN OUTPUT StatementFile
+    IF WS-StatementStatus NOT EQUAL ZERO
+        MOVE WS-StatementStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to open STATEMENT.RPT. File Status: " WS-StatementStatus
+                " - " WS-FileStatus-Lookup-Message
+        CLOSE CustomerMasterFile
+        STOP RUN
+    END-IF.
+
+    MOVE SPACES TO StatementLine
+    STRING "==================== PERIOD STATEMENT ====================" INTO StatementLine
+    WRITE StatementLine
+
+    MOVE SPACES TO StatementLine
+    STRING "Customer: " DELIMITED SIZE WS-StatementCustomer DELIMITED SIZE
+           INTO StatementLine
+    WRITE StatementLine
+
+    MOVE WS-OpeningBalance TO WS-Balance-Edit
+    MOVE SPACES TO StatementLine
+    STRING "Opening Balance: " DELIMITED SIZE WS-Balance-Edit DELIMITED SIZE
+           INTO StatementLine
+    WRITE StatementLine
+
+    MOVE SPACES TO StatementLine
+    WRITE StatementLine
+
+    PERFORM VARYING WS-TranIndex FROM 1 BY 1 UNTIL WS-TranIndex > WS-TranCount
+        PERFORM WRITE-STATEMENT-TRANSACTION
+    END-PERFORM
+
+    MOVE SPACES TO StatementLine
+    WRITE StatementLine
+
+    MOVE WS-InterestAmount TO WS-Amount-Edit
+    MOVE SPACES TO StatementLine
+    STRING "Interest Credited: " DELIMITED SIZE WS-Amount-Edit DELIMITED SIZE
+           INTO StatementLine
+    WRITE StatementLine
+
+    IF WS-InterestAlreadyPosted = "Y"
+        MOVE SPACES TO StatementLine
+        STRING "(Interest already credited earlier today - reprint, not reapplied)"
+               INTO StatementLine
+        WRITE StatementLine
+    END-IF
+
+    MOVE WS-NewClosingBalance TO WS-Balance-Edit
+    MOVE SPACES TO StatementLine
+    STRING "Closing Balance: " DELIMITED SIZE WS-Balance-Edit DELIMITED SIZE
+           INTO StatementLine
+    WRITE StatementLine
+
+    MOVE SPACES TO StatementLine
+    STRING "=============================================================" INTO StatementLine
+    WRITE StatementLine
+
+    CLOSE StatementFile
+    IF WS-StatementStatus NOT EQUAL ZERO
+        MOVE WS-StatementStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to close STATEMENT.RPT. File Status: " WS-StatementStatus
+                " - " WS-FileStatus-Lookup-Message
+        CLOSE CustomerMasterFile
+        STOP RUN
+    END-IF.
+
+WRITE-STATEMENT-TRANSACTION.
+    MOVE WS-Tran-Date(WS-TranIndex) TO WS-Date-Edit
+    MOVE WS-Tran-Amount(WS-TranIndex) TO WS-Amount-Edit
+    EVALUATE WS-Tran-Type(WS-TranIndex)
+        WHEN "D" MOVE "Deposit" TO WS-TypeLabel
+        WHEN "W" MOVE "Withdrawal" TO WS-TypeLabel
+        WHEN "T" MOVE "Transfer Out" TO WS-TypeLabel
+        WHEN "X" MOVE "Transfer In" TO WS-TypeLabel
+        WHEN OTHER MOVE "Transaction" TO WS-TypeLabel
+    END-EVALUATE
+    MOVE SPACES TO StatementLine
+    STRING WS-Date-Edit DELIMITED SIZE
+           "  " DELIMITED SIZE
+           WS-TypeLabel DELIMITED SIZE
+           "  " DELIMITED SIZE
+           WS-Amount-Edit DELIMITED SIZE
+           INTO StatementLine
+    WRITE StatementLine.
+
+POST-INTEREST-TO-MASTER.
+    MOVE WS-NewClosingBalance TO CM-AccountBalance
+    MOVE WS-CurrentDate TO CM-LastStatementDate
+    REWRITE CustomerMasterRecord
+    IF WS-MasterStatus NOT EQUAL ZERO
+        MOVE WS-MasterStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to post interest to CUSTOMER.MASTER. File Status: " WS-MasterStatus
+                " - " WS-FileStatus-Lookup-Message
+    END-IF.
+
+COPY "FileStatusLookup.cpy".
+
+END PROGRAM StatementGeneration.
