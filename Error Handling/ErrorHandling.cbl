@@ -4,34 +4,76 @@ PROGRAM-ID. ErrorHandling.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT MyFile ASSIGN TO "nonexistentfile.txt"
+    SELECT MyFile ASSIGN TO "DAILY-FEED.DAT"
         ORGANIZATION IS LINE SEQUENTIAL
         FILE STATUS IS WS-FileStatus.
 
+    COPY "ErrorLogFileControl.cpy".
+
 DATA DIVISION.
+FILE SECTION.
+FD MyFile.
+01 MyFileRecord PIC X(80).
+
+COPY "ErrorLogFD.cpy".
+
 WORKING-STORAGE SECTION.
 01 WS-FileStatus PIC 9(2) VALUE ZEROS.
+01 WS-MyFileName PIC X(30) VALUE "DAILY-FEED.DAT".
+
+COPY "FileStatusMsg.cpy".
+COPY "FileStatusSeverityMsg.cpy".
+COPY "ErrorLogFields.cpy".
 
 PROCEDURE DIVISION.
 Begin.
     OPEN INPUT MyFile
     IF WS-FileStatus NOT EQUAL ZERO
-        DISPLAY "Error: Unable to open file. File Status: " WS-FileStatus
+        MOVE WS-FileStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        PERFORM CLASSIFY-FILE-STATUS-SEVERITY
+        DISPLAY WS-FileStatus-Severity ": Unable to open file. File Status: " WS-FileStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "OPEN" TO WS-ErrorLog-Operation
+        PERFORM LOG-HANDLING-ERROR
         STOP RUN
     END-IF.
 
     READ MyFile
     AT END
-        DISPLAY "Error: Unexpected end of file. File Status: " WS-FileStatus
+        MOVE WS-FileStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        PERFORM CLASSIFY-FILE-STATUS-SEVERITY
+        DISPLAY WS-FileStatus-Severity ": Unexpected end of file. File Status: " WS-FileStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "READ" TO WS-ErrorLog-Operation
+        PERFORM LOG-HANDLING-ERROR
     NOT AT END
         DISPLAY "File read successfully."
     END-READ
 
     CLOSE MyFile
     IF WS-FileStatus NOT EQUAL ZERO
-        DISPLAY "Error: Unable to close file. File Status: " WS-FileStatus
+        MOVE WS-FileStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        PERFORM CLASSIFY-FILE-STATUS-SEVERITY
+        DISPLAY WS-FileStatus-Severity ": Unable to close file. File Status: " WS-FileStatus
+                " - " WS-FileStatus-Lookup-Message
+        MOVE "CLOSE" TO WS-ErrorLog-Operation
+        PERFORM LOG-HANDLING-ERROR
         STOP RUN
     END-IF.
 
     STOP RUN.
+
+LOG-HANDLING-ERROR.
+    MOVE "ErrorHandling" TO WS-ErrorLog-ProgramName
+    MOVE WS-FileStatus TO WS-ErrorLog-FileStatus
+    MOVE WS-MyFileName TO WS-ErrorLog-FileName
+    PERFORM LOG-ERROR-ENTRY.
+
+COPY "FileStatusLookup.cpy".
+COPY "FileStatusSeverityLookup.cpy".
+COPY "ErrorLogWrite.cpy".
+
 END PROGRAM ErrorHandling.
