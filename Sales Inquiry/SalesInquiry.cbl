@@ -0,0 +1,186 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SalesInquiry.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SalesFile ASSIGN TO "SALES.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-SalesStatus.
+
+    SELECT SalesIndexFile ASSIGN TO "SALES.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SI-SaleID
+           FILE STATUS IS WS-IndexStatus.
+
+    SELECT SalesIndexCountFile ASSIGN TO "SALESIDXCNT.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-IdxCountFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD SalesFile.
+COPY "SalesRecord.cpy".
+
+FD SalesIndexFile.
+01 SalesIndexRecord.
+   05 SI-SaleID PIC 9(5).
+   05 SI-SaleDate PIC X(10).
+   05 SI-ProductID PIC X(10).
+   05 SI-Quantity PIC 9(3).
+   05 SI-SalePrice PIC 9(7)V99.
+   05 SI-SaleEmployeeID PIC 9(10).
+
+FD SalesIndexCountFile.
+01 SalesIndexCountLine PIC 9(6).
+
+WORKING-STORAGE SECTION.
+01 WS-SalesStatus PIC 9(2) VALUE ZEROS.
+01 WS-IndexStatus PIC 9(2) VALUE ZEROS.
+01 WS-IdxCountFileStatus PIC 9(2) VALUE ZEROS.
+01 WS-EndOfSales PIC X VALUE "N".
+01 WS-InquirySaleID PIC 9(5) VALUE ZEROS.
+01 WS-AnotherInquiry PIC X VALUE "Y".
+01 WS-CurrentSalesCount PIC 9(6) VALUE ZEROS.
+01 WS-StoredSalesCount PIC 9(6) VALUE ZEROS.
+
+COPY "FileStatusMsg.cpy".
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM BUILD-INDEX-IF-NEEDED
+
+    OPEN INPUT SalesIndexFile
+    IF WS-IndexStatus NOT EQUAL ZERO
+        MOVE WS-IndexStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to open SALES.IDX. File Status: " WS-IndexStatus
+                " - " WS-FileStatus-Lookup-Message
+        STOP RUN
+    END-IF
+
+    PERFORM UNTIL WS-AnotherInquiry NOT = "Y"
+        PERFORM LOOKUP-ONE-SALE
+        DISPLAY "Look up another sale? (Y/N): "
+        ACCEPT WS-AnotherInquiry
+    END-PERFORM
+
+    CLOSE SalesIndexFile
+    STOP RUN.
+
+BUILD-INDEX-IF-NEEDED.
+    OPEN INPUT SalesIndexFile
+    IF WS-IndexStatus = "35"
+        PERFORM REBUILD-INDEX-FROM-SALES
+    ELSE
+        CLOSE SalesIndexFile
+        PERFORM COUNT-SALES-RECORDS
+        PERFORM READ-STORED-SALES-COUNT
+        IF WS-CurrentSalesCount NOT = WS-StoredSalesCount
+            DISPLAY "SALES.IDX is stale (SALES.DAT record count has changed) - rebuilding"
+            PERFORM REBUILD-INDEX-FROM-SALES
+        END-IF
+    END-IF.
+
+COUNT-SALES-RECORDS.
+    MOVE ZERO TO WS-CurrentSalesCount
+    MOVE "N" TO WS-EndOfSales
+    OPEN INPUT SalesFile
+    IF WS-SalesStatus NOT EQUAL ZERO
+        MOVE WS-SalesStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to open SALES.DAT. File Status: " WS-SalesStatus
+                " - " WS-FileStatus-Lookup-Message
+        STOP RUN
+    END-IF
+
+    PERFORM UNTIL WS-EndOfSales = "Y"
+        READ SalesFile
+            AT END SET WS-EndOfSales TO "Y"
+            NOT AT END ADD 1 TO WS-CurrentSalesCount
+        END-READ
+    END-PERFORM
+
+    CLOSE SalesFile
+    MOVE "N" TO WS-EndOfSales.
+
+READ-STORED-SALES-COUNT.
+    MOVE ZERO TO WS-StoredSalesCount
+    OPEN INPUT SalesIndexCountFile
+    IF WS-IdxCountFileStatus = ZERO
+        READ SalesIndexCountFile
+            AT END MOVE ZERO TO WS-StoredSalesCount
+            NOT AT END MOVE SalesIndexCountLine TO WS-StoredSalesCount
+        END-READ
+        CLOSE SalesIndexCountFile
+    END-IF.
+
+WRITE-STORED-SALES-COUNT.
+    OPEN OUTPUT SalesIndexCountFile
+    MOVE WS-CurrentSalesCount TO SalesIndexCountLine
+    WRITE SalesIndexCountLine
+    CLOSE SalesIndexCountFile.
+
+REBUILD-INDEX-FROM-SALES.
+    DISPLAY "Building indexed copy of SALES.DAT into SALES.IDX"
+    MOVE ZERO TO WS-CurrentSalesCount
+    OPEN INPUT SalesFile
+    IF WS-SalesStatus NOT EQUAL ZERO
+        MOVE WS-SalesStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to open SALES.DAT. File Status: " WS-SalesStatus
+                " - " WS-FileStatus-Lookup-Message
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT SalesIndexFile
+    IF WS-IndexStatus NOT EQUAL ZERO
+        MOVE WS-IndexStatus TO WS-FileStatus-Lookup-Code
+        PERFORM LOOKUP-FILE-STATUS-MESSAGE
+        DISPLAY "Error: Unable to create SALES.IDX. File Status: " WS-IndexStatus
+                " - " WS-FileStatus-Lookup-Message
+        CLOSE SalesFile
+        STOP RUN
+    END-IF
+
+    PERFORM UNTIL WS-EndOfSales = "Y"
+        READ SalesFile
+            AT END SET WS-EndOfSales TO "Y"
+            NOT AT END
+                MOVE SaleID TO SI-SaleID
+                MOVE SaleDate TO SI-SaleDate
+                MOVE ProductID TO SI-ProductID
+                MOVE Quantity TO SI-Quantity
+                MOVE SalePrice TO SI-SalePrice
+                MOVE SaleEmployeeID TO SI-SaleEmployeeID
+                WRITE SalesIndexRecord
+                ADD 1 TO WS-CurrentSalesCount
+        END-READ
+    END-PERFORM
+
+    CLOSE SalesFile
+    CLOSE SalesIndexFile
+    MOVE "N" TO WS-EndOfSales
+    PERFORM WRITE-STORED-SALES-COUNT.
+
+LOOKUP-ONE-SALE.
+    DISPLAY "Enter SaleID to look up: "
+    ACCEPT WS-InquirySaleID
+    MOVE WS-InquirySaleID TO SI-SaleID
+    READ SalesIndexFile
+        INVALID KEY
+            DISPLAY "No sale found with SaleID " WS-InquirySaleID
+        NOT INVALID KEY
+            DISPLAY "SaleID:       " SI-SaleID
+            DISPLAY "Sale Date:    " SI-SaleDate
+            DISPLAY "Product ID:   " SI-ProductID
+            DISPLAY "Quantity:     " SI-Quantity
+            DISPLAY "Sale Price:   " SI-SalePrice
+            DISPLAY "Employee ID:  " SI-SaleEmployeeID
+    END-READ.
+
+COPY "FileStatusLookup.cpy".
+
+END PROGRAM SalesInquiry.
